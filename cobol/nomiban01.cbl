@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMIBAN01.
+       AUTHOR. Javier J. Tapia.
+       DATE-WRITTEN. 2024.
+      *---------------------------------------------------------------*
+      * Programa batch que genera el archivo de transferencia/deposito*
+      * directo para el banco, a partir de NOMINA y NOMINA_BANCO, para *
+      * la FECHA_PAGO recibida por PARM.                               *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BAN-FILE ASSIGN TO BANFILE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS BAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Un renglon por empleado con cuenta bancaria registrada en
+      * NOMINA_BANCO, en el formato fijo que espera el portal del
+      * banco: ruta, cuenta, tipo de cuenta, EMP-ID y monto neto.
+       FD  BAN-FILE
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS BD-RECORD.
+       01  BD-RECORD.
+           05 BD-BANCO-RUTA       PIC X(09).
+           05 BD-CUENTA           PIC X(17).
+           05 BD-TIPO-CUENTA      PIC X(01).
+           05 BD-EMP-ID           PIC X(06).
+           05 BD-MONTO            PIC S9(09)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROLES.
+           05 BAN-STATUS          PIC XX.
+           05 WS-SQLCODE          PIC S9(09) COMP.
+           05 WS-SQLSTATE         PIC X(05).
+           05 WS-FIN-CURSOR-SW    PIC X VALUE 'N'.
+              88 WS-FIN-CURSOR      VALUE 'Y'.
+
+       01  WS-CONTADORES.
+           05 WS-REG-ESCRITOS     PIC 9(05) VALUE ZEROS.
+           05 WS-REG-SIN-BANCO    PIC 9(05) VALUE ZEROS.
+
+       01  WS-FECHA-PAGO-PARM     PIC X(10).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMINA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMBAN END-EXEC.
+
+       EXEC SQL
+          DECLARE NOMINA_BANCO TABLE
+            (EMP_ID      CHAR(6)  NOT NULL,
+             BANCO_RUTA  CHAR(9)  NOT NULL,
+             CUENTA      CHAR(17) NOT NULL,
+             TIPO_CUENTA CHAR(1)  NOT NULL,
+             PRIMARY KEY (EMP_ID))
+       END-EXEC.
+
+       EXEC SQL
+          DECLARE C-NOMINA-BANCO CURSOR FOR
+             SELECT N.EMP_ID, NB.BANCO_RUTA, NB.CUENTA,
+                    NB.TIPO_CUENTA, N.SALARIO_NETO
+             FROM NOMINA N, NOMINA_BANCO NB
+             WHERE N.EMP_ID = NB.EMP_ID
+               AND N.FECHA_PAGO = :WS-FECHA-PAGO-PARM
+               AND N.STATUS = 'A'
+             ORDER BY N.EMP_ID
+       END-EXEC.
+
+      * Empleados activos del periodo que todavia no tienen cuenta
+      * registrada en NOMINA_BANCO, para que Finance sepa a quien le
+      * falta enrolarse en deposito directo.
+       EXEC SQL
+          DECLARE C-SIN-BANCO CURSOR FOR
+             SELECT N.EMP_ID
+             FROM NOMINA N
+             WHERE N.FECHA_PAGO = :WS-FECHA-PAGO-PARM
+               AND N.STATUS = 'A'
+               AND NOT EXISTS
+                  (SELECT 1 FROM NOMINA_BANCO NB
+                    WHERE NB.EMP_ID = N.EMP_ID)
+       END-EXEC.
+
+      * El sistema operativo antepone la longitud binaria de media-
+      * palabra del texto de PARM= del JCL antes del texto mismo;
+      * LK-PARM-LEN absorbe ese halfword para que LK-FECHA-PAGO quede
+      * alineado con el texto real del parametro.
+       LINKAGE SECTION.
+       01  LK-PARM-FECHA-PAGO.
+           05 LK-PARM-LEN          PIC S9(4) COMP.
+           05 LK-FECHA-PAGO        PIC X(10).
+
+       PROCEDURE DIVISION USING LK-PARM-FECHA-PAGO.
+       0000-MAIN.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-CURSOR UNTIL WS-FIN-CURSOR
+           PERFORM 2500-CONTAR-SIN-BANCO
+           PERFORM 3000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIO.
+           MOVE LK-FECHA-PAGO TO WS-FECHA-PAGO-PARM
+
+           IF WS-FECHA-PAGO-PARM = SPACES
+              DISPLAY 'ERROR: FECHA_PAGO NO FUE RECIBIDA POR PARM'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT BAN-FILE
+           IF BAN-STATUS NOT = '00'
+              DISPLAY 'ERROR AL ABRIR BANFILE: ' BAN-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              CONNECT TO PRODDB
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR CONEXION DB2: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              OPEN C-NOMINA-BANCO
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL ABRIR CURSOR: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       2000-PROCESAR-CURSOR.
+           EXEC SQL
+              FETCH C-NOMINA-BANCO
+              INTO :BC-EMP-ID, :BC-BANCO-RUTA, :BC-CUENTA,
+                   :BC-TIPO-CUENTA, :SALARIO-NETO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 2100-ESCRIBIR-RENGLON
+              WHEN 100
+                 SET WS-FIN-CURSOR TO TRUE
+              WHEN OTHER
+                 DISPLAY 'ERROR EN FETCH: ' SQLCODE
+                 SET WS-FIN-CURSOR TO TRUE
+           END-EVALUATE.
+
+       2100-ESCRIBIR-RENGLON.
+           MOVE BC-BANCO-RUTA  TO BD-BANCO-RUTA
+           MOVE BC-CUENTA      TO BD-CUENTA
+           MOVE BC-TIPO-CUENTA TO BD-TIPO-CUENTA
+           MOVE BC-EMP-ID      TO BD-EMP-ID
+           MOVE SALARIO-NETO   TO BD-MONTO
+
+           WRITE BD-RECORD
+           ADD 1 TO WS-REG-ESCRITOS.
+
+       2500-CONTAR-SIN-BANCO.
+           EXEC SQL
+              OPEN C-SIN-BANCO
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL ABRIR CURSOR SIN BANCO: ' SQLCODE
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH C-SIN-BANCO INTO :EMP-ID
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO WS-REG-SIN-BANCO
+                 DISPLAY 'SIN CUENTA BANCARIA: ' EMP-ID
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE C-SIN-BANCO
+           END-EXEC.
+
+       3000-FINALIZAR.
+           EXEC SQL
+              CLOSE C-NOMINA-BANCO
+           END-EXEC
+
+           EXEC SQL
+              CONNECT RESET
+           END-EXEC
+
+           CLOSE BAN-FILE
+
+           DISPLAY 'REGISTROS ESCRITOS: ' WS-REG-ESCRITOS
+           DISPLAY 'SIN CUENTA BANCARIA: ' WS-REG-SIN-BANCO
+           DISPLAY 'FIN DEL PROCESO'.
+
+       END PROGRAM NOMIBAN01.
