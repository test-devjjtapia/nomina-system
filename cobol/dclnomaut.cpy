@@ -0,0 +1,4 @@
+       01 DCLNOMAUT.
+           05 AU-OPERADOR         PIC X(08).
+           05 AU-TRANSACCION      PIC X(04).
+           05 AU-ACTIVO           PIC X(01).
