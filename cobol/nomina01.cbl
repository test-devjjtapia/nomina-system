@@ -14,24 +14,76 @@
                   RECORD KEY IS NV-EMP-ID
                   FILE STATUS IS VSAM-STATUS.
 
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS CKPT-STATUS.
+
+           SELECT RECHAZO-FILE ASSIGN TO RECHFILE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS RECH-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      * NV-DEDUCCION-DET ocupa el espacio que antes era FILLER: hasta
+      * 3 deducciones con codigo y monto, cuya suma debe cuadrar con
+      * NV-DEDUCCIONES (la validacion de esa suma es parte de 2100).
        FD  NOMINA-VSAM
-           RECORD CONTAINS 100 CHARACTERS
+           RECORD CONTAINS 115 CHARACTERS
            DATA RECORD IS NOMINA-RECORD.
        01  NOMINA-RECORD.
            05 NV-EMP-ID           PIC X(06).
            05 NV-EMP-NOMBRE       PIC X(30).
            05 NV-EMP-DEPTO        PIC X(03).
-           05 NV-SALARIO-BASE     PIC 9(08)V99.
+           05 NV-SALARIO-BASE     PIC S9(08)V99.
            05 NV-BONOS            PIC 9(08)V99.
            05 NV-DEDUCCIONES      PIC 9(08)V99.
            05 NV-FECHA-PAGO       PIC X(10).
-           05 FILLER              PIC X(23).
+           05 NV-DEDUCCION-DET    OCCURS 3 TIMES.
+              10 NV-DED-CODIGO    PIC X(03).
+              10 NV-DED-MONTO     PIC 9(07)V99.
+
+      * Control de checkpoint/restart: un renglon por cada commit
+      * intermedio, con el ultimo NV-EMP-ID confirmado en DB2. Como
+      * NOMINA-VSAM se lee secuencialmente por su llave (NV-EMP-ID
+      * ascendente), reiniciar el job puede saltar todo lo que ya
+      * quedo committeado en el intento anterior.
+       FD  CKPT-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           DATA RECORD IS CKPT-RECORD.
+       01  CKPT-RECORD.
+           05 CKPT-EMP-ID         PIC X(06).
+           05 CKPT-TIMESTAMP      PIC X(20).
+           05 FILLER              PIC X(04).
+
+      * Un renglon por cada registro de entrada rechazado, con los
+      * datos originales del VSAM, la categoria del rechazo y el
+      * SQLCODE (si aplica), para que Payroll Ops pueda corregir y
+      * resometer solo los registros malos.
+       FD  RECHAZO-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS RECHAZO-LINE.
+       01  RECHAZO-LINE           PIC X(160).
 
        WORKING-STORAGE SECTION.
+       01  WS-RECHAZO-DET.
+           05 WS-RZ-EMP-ID        PIC X(06).
+           05 WS-RZ-EMP-NOMBRE    PIC X(30).
+           05 WS-RZ-EMP-DEPTO     PIC X(03).
+           05 WS-RZ-SALARIO-BASE  PIC Z(07)9.99.
+           05 WS-RZ-BONOS         PIC Z(07)9.99.
+           05 WS-RZ-DEDUCCIONES   PIC Z(07)9.99.
+           05 WS-RZ-FECHA-PAGO    PIC X(10).
+           05 WS-RZ-CATEGORIA     PIC X(12).
+           05 WS-RZ-SQLCODE       PIC S9(09).
+           05 WS-RZ-DESCRIPCION   PIC X(40).
+
+       01  WS-AUD-SALARIO-NETO    PIC ZZZZZZZ9.99.
+       01  WS-DED-IDX             PIC 9(02).
        01  WS-CONTROLES.
            05 VSAM-STATUS         PIC XX.
+           05 CKPT-STATUS         PIC XX.
+           05 RECH-STATUS         PIC XX.
            05 WS-EOF-SW           PIC X VALUE 'N'.
               88 WS-EOF            VALUE 'Y'.
               88 WS-NOT-EOF        VALUE 'N'.
@@ -39,9 +91,45 @@
               10 WS-REG-LEIDOS    PIC 9(05) VALUE ZEROS.
               10 WS-REG-PROCESADOS PIC 9(05) VALUE ZEROS.
               10 WS-REG-ERROR     PIC 9(05) VALUE ZEROS.
+              10 WS-REG-ERR-DUP   PIC 9(05) VALUE ZEROS.
+              10 WS-REG-ERR-FECHA PIC 9(05) VALUE ZEROS.
+              10 WS-REG-ERR-CONEX PIC 9(05) VALUE ZEROS.
+              10 WS-REG-ERR-OTRO  PIC 9(05) VALUE ZEROS.
+              10 WS-REG-ERR-PERIODO PIC 9(05) VALUE ZEROS.
+              10 WS-REG-ERR-VALID PIC 9(05) VALUE ZEROS.
            05 WS-SQLCODE          PIC S9(09) COMP.
            05 WS-SQLSTATE         PIC X(05).
 
+      * Resultado de 2110-VALIDAR-DATOS: si queda en 'N' el registro
+      * no se inserta y se desvia al reject file con la razon en
+      * WS-VAL-DESCRIPCION.
+       01  WS-VALIDACION.
+           05 WS-VAL-SW           PIC X VALUE 'Y'.
+              88 WS-VAL-OK          VALUE 'Y'.
+              88 WS-VAL-RECHAZADO   VALUE 'N'.
+           05 WS-VAL-DESCRIPCION   PIC X(40).
+           05 WS-VAL-SUMA-DEDUC    PIC 9(08)V99 COMP-3.
+
+      * Periodo de pago recibido por PARM: el tipo (1 = quincena 1,
+      * 2 = quincena 2, O = corrida fuera de ciclo) y la fecha de
+      * pago que debe coincidir con NV-FECHA-PAGO de cada renglon del
+      * VSAM, para que nunca se cargue un extracto bajo la fecha de
+      * otro periodo.
+       01  WS-PERIODO-CONTROL.
+           05 WS-TIPO-PERIODO-PARM PIC X(01).
+              88 WS-TIPO-PERIODO-VALIDO VALUE '1' '2' 'O'.
+           05 WS-FECHA-PAGO-PARM   PIC X(10).
+
+       01  WS-CHECKPOINT.
+           05 WS-CKPT-FRECUENCIA  PIC 9(05) VALUE 500.
+           05 WS-REG-DESDE-CKPT   PIC 9(05) VALUE ZEROS.
+           05 WS-RESTART-SW       PIC X VALUE 'N'.
+              88 WS-ES-RESTART     VALUE 'Y'.
+           05 WS-ULTIMO-EMP-CKPT  PIC X(06) VALUE SPACES.
+           05 WS-SALTAR-SW        PIC X VALUE 'N'.
+              88 WS-SALTAR-REGISTRO VALUE 'Y'.
+              88 WS-NO-SALTAR-REGISTRO VALUE 'N'.
+
        01  WS-FECHA-ACTUAL.
            05 WS-ANIO             PIC 9(04).
            05 WS-MES              PIC 9(02).
@@ -49,7 +137,13 @@
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
        EXEC SQL INCLUDE DCLNOMINA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMHST END-EXEC.
+       EXEC SQL INCLUDE DCLNOMDED END-EXEC.
+       EXEC SQL INCLUDE DCLNOMYTD END-EXEC.
 
+      * FECHA_PAGO es parte de la llave primaria: se conserva un
+      * renglon por cada periodo de pago procesado para un empleado,
+      * en vez de sobreescribir el ultimo periodo cargado.
        EXEC SQL DECLARE NOMINA TABLE
          (EMP_ID         CHAR(6)     NOT NULL,
           EMP_NOMBRE     VARCHAR(30) NOT NULL,
@@ -58,13 +152,80 @@
           BONOS          DECIMAL(10,2),
           DEDUCCIONES    DECIMAL(10,2),
           SALARIO_NETO   DECIMAL(10,2),
-          FECHA_PAGO     DATE,
+          FECHA_PAGO     DATE        NOT NULL,
           FECHA_PROCESO  TIMESTAMP,
           STATUS         CHAR(1),
-          PRIMARY KEY (EMP_ID))
+          PRIMARY KEY (EMP_ID, FECHA_PAGO))
        END-EXEC.
 
-       PROCEDURE DIVISION.
+      * Auditoria de compensacion: un renglon por cada carga de
+      * NOMINA, con el valor nuevo de SALARIO_NETO y el job que lo
+      * grabo. CICNOM02 usa la misma tabla para capturar los cambios
+      * hechos en linea (valor anterior y nuevo).
+       EXEC SQL DECLARE NOMINA_HIST TABLE
+         (EMP_ID          CHAR(6)      NOT NULL,
+          CAMPO_CAMBIADO  CHAR(15)     NOT NULL,
+          VALOR_ANTERIOR  VARCHAR(30),
+          VALOR_NUEVO     VARCHAR(30),
+          FECHA_CAMBIO    TIMESTAMP    NOT NULL,
+          USUARIO         CHAR(8)      NOT NULL)
+       END-EXEC.
+
+      * Una fila por deduccion del periodo (tax, beneficios, prestamo,
+      * etc.), cuya suma por EMP_ID/FECHA_PAGO debe cuadrar con el
+      * DEDUCCIONES de NOMINA para ese mismo periodo.
+       EXEC SQL DECLARE NOMINA_DEDUCCIONES TABLE
+         (EMP_ID          CHAR(6)      NOT NULL,
+          FECHA_PAGO      DATE         NOT NULL,
+          DED_CODIGO      CHAR(3)      NOT NULL,
+          DED_MONTO       DECIMAL(9,2) NOT NULL,
+          PRIMARY KEY (EMP_ID, FECHA_PAGO, DED_CODIGO))
+       END-EXEC.
+
+      * Acumulado de año a la fecha por EMP_ID y ANIO (tomado de los
+      * primeros 4 caracteres de FECHA_PAGO), actualizado junto con el
+      * INSERT a NOMINA de cada periodo.
+       EXEC SQL DECLARE NOMINA_YTD TABLE
+         (EMP_ID             CHAR(6)      NOT NULL,
+          ANIO                CHAR(4)      NOT NULL,
+          YTD_SALARIO_BASE    DECIMAL(11,2),
+          YTD_BONOS           DECIMAL(11,2),
+          YTD_DEDUCCIONES     DECIMAL(11,2),
+          YTD_SALARIO_NETO    DECIMAL(11,2),
+          ULTIMA_FECHA_PAGO   DATE,
+          PRIMARY KEY (EMP_ID, ANIO))
+       END-EXEC.
+
+      * Lista de operadores/terminales autorizados a ejecutar consultas
+      * de compensacion en linea (CICNOM01 NOM1). AU-ACTIVO = 'N' revoca
+      * el acceso sin borrar el historial de quien estuvo autorizado.
+       EXEC SQL DECLARE NOMINA_AUTORIZADOS TABLE
+         (OPERADOR       CHAR(8)      NOT NULL,
+          TRANSACCION    CHAR(4)      NOT NULL,
+          ACTIVO         CHAR(1)      NOT NULL,
+          PRIMARY KEY (OPERADOR, TRANSACCION))
+       END-EXEC.
+
+      * Bitacora de auditoria de consultas: un renglon por cada
+      * consulta exitosa de CICNOM01, para poder responder quien
+      * consulto la compensacion de que empleado y cuando.
+       EXEC SQL DECLARE NOMINA_CONSULTA_AUD TABLE
+         (OPERADOR        CHAR(8)      NOT NULL,
+          EMP_ID           CHAR(6)      NOT NULL,
+          FECHA_CONSULTA   TIMESTAMP    NOT NULL)
+       END-EXEC.
+
+      * El sistema operativo antepone la longitud binaria de media-
+      * palabra del texto de PARM= del JCL antes del texto mismo;
+      * LK-PARM-LEN absorbe ese halfword para que LK-TIPO-PERIODO y
+      * LK-FECHA-PAGO queden alineados con el texto real del parametro.
+       LINKAGE SECTION.
+       01  LK-PARM-PERIODO.
+           05 LK-PARM-LEN           PIC S9(4) COMP.
+           05 LK-TIPO-PERIODO      PIC X(01).
+           05 LK-FECHA-PAGO        PIC X(10).
+
+       PROCEDURE DIVISION USING LK-PARM-PERIODO.
        0000-MAIN.
            PERFORM 1000-INICIO
            PERFORM 2000-PROCESAR-ARCHIVO UNTIL WS-EOF
@@ -72,6 +233,18 @@
            STOP RUN.
 
        1000-INICIO.
+           MOVE LK-TIPO-PERIODO TO WS-TIPO-PERIODO-PARM
+           MOVE LK-FECHA-PAGO   TO WS-FECHA-PAGO-PARM
+
+           IF WS-FECHA-PAGO-PARM = SPACES
+              OR NOT WS-TIPO-PERIODO-VALIDO
+              DISPLAY 'ERROR: PARM DE PERIODO AUSENTE O INVALIDO '
+                      '(TIPO: ' WS-TIPO-PERIODO-PARM
+                      ' FECHA: ' WS-FECHA-PAGO-PARM ')'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
            OPEN INPUT NOMINA-VSAM
            IF VSAM-STATUS NOT = '00'
               DISPLAY 'ERROR AL ABRIR VSAM: ' VSAM-STATUS
@@ -88,18 +261,98 @@
               STOP RUN
            END-IF
 
+           PERFORM 1100-LEER-CHECKPOINT
+
+      * En un reinicio se conservan los rechazos que ya escribio el
+      * intento anterior (esos registros no se vuelven a leer porque
+      * el checkpoint los salta), en vez de truncar el reject file.
+           IF WS-ES-RESTART
+              OPEN EXTEND RECHAZO-FILE
+           ELSE
+              OPEN OUTPUT RECHAZO-FILE
+           END-IF
+           IF RECH-STATUS NOT = '00'
+              DISPLAY 'ERROR AL ABRIR RECHFILE: ' RECH-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-ACTUAL
            DISPLAY 'INICIO PROCESO: ' WS-FECHA-ACTUAL.
 
+       1100-LEER-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF CKPT-STATUS = '00'
+              PERFORM UNTIL CKPT-STATUS NOT = '00'
+                 READ CKPT-FILE
+                 IF CKPT-STATUS = '00'
+                    MOVE CKPT-EMP-ID TO WS-ULTIMO-EMP-CKPT
+                    SET WS-ES-RESTART TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE CKPT-FILE
+              IF WS-ES-RESTART
+                 DISPLAY 'REINICIO: SE SALTARAN REGISTROS HASTA '
+                         WS-ULTIMO-EMP-CKPT
+              END-IF
+              OPEN EXTEND CKPT-FILE
+           ELSE
+              OPEN OUTPUT CKPT-FILE
+           END-IF.
+
        2000-PROCESAR-ARCHIVO.
            READ NOMINA-VSAM
               AT END SET WS-EOF TO TRUE
               NOT AT END
                  ADD 1 TO WS-REG-LEIDOS
-                 PERFORM 2100-PROCESAR-REGISTRO
+                 SET WS-NO-SALTAR-REGISTRO TO TRUE
+                 IF WS-ES-RESTART
+                    AND NV-EMP-ID NOT > WS-ULTIMO-EMP-CKPT
+                    SET WS-SALTAR-REGISTRO TO TRUE
+                 END-IF
+                 IF NOT WS-SALTAR-REGISTRO
+                    PERFORM 2100-PROCESAR-REGISTRO
+                    ADD 1 TO WS-REG-DESDE-CKPT
+                    IF WS-REG-DESDE-CKPT >= WS-CKPT-FRECUENCIA
+                       PERFORM 2200-CONFIRMAR-CHECKPOINT
+                    END-IF
+                 END-IF
            END-READ.
 
+       2200-CONFIRMAR-CHECKPOINT.
+           EXEC SQL
+              COMMIT WORK
+           END-EXEC
+
+           MOVE NV-EMP-ID TO CKPT-EMP-ID
+           MOVE FUNCTION CURRENT-TIMESTAMP TO CKPT-TIMESTAMP
+           WRITE CKPT-RECORD
+
+           MOVE ZEROS TO WS-REG-DESDE-CKPT.
+
        2100-PROCESAR-REGISTRO.
+      * El renglon debe pertenecer al periodo que viene por PARM; si
+      * no coincide, se rechaza sin tocar DB2 en vez de cargarse bajo
+      * la fecha de otro periodo.
+           IF NV-FECHA-PAGO NOT = WS-FECHA-PAGO-PARM
+              ADD 1 TO WS-REG-ERROR
+              PERFORM 2105-RECHAZAR-PERIODO
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 2110-VALIDAR-DATOS
+           IF WS-VAL-RECHAZADO
+              ADD 1 TO WS-REG-ERROR
+              ADD 1 TO WS-REG-ERR-VALID
+              MOVE 'VALIDACION' TO WS-RZ-CATEGORIA
+              MOVE WS-VAL-DESCRIPCION TO WS-RZ-DESCRIPCION
+              MOVE ZEROS TO WS-RZ-SQLCODE
+              DISPLAY 'ERROR VALIDACION EMP: ' NV-EMP-ID
+                      ' RAZON: ' WS-VAL-DESCRIPCION
+              PERFORM 2160-ESCRIBIR-RECHAZO
+              EXIT PARAGRAPH
+           END-IF
+
            MOVE SPACES TO DCLNOMINA
            MOVE NV-EMP-ID      TO EMP-ID
            MOVE NV-EMP-NOMBRE  TO EMP-NOMBRE
@@ -107,11 +360,11 @@
            MOVE NV-SALARIO-BASE TO SALARIO-BASE
            MOVE NV-BONOS       TO BONOS
            MOVE NV-DEDUCCIONES TO DEDUCCIONES
-           
-           COMPUTE SALARIO-NETO = 
+
+           COMPUTE SALARIO-NETO =
               (SALARIO-BASE + BONOS) - DEDUCCIONES
-           
-           MOVE NV-FECHA-PAGO  TO FECHA-PAGO
+
+           MOVE WS-FECHA-PAGO-PARM TO FECHA-PAGO
            MOVE FUNCTION CURRENT-TIMESTAMP TO FECHA-PROCESO
            MOVE 'A' TO STATUS
 
@@ -130,26 +383,260 @@
 
            IF SQLCODE = 0
               ADD 1 TO WS-REG-PROCESADOS
+              PERFORM 2170-REGISTRAR-AUDITORIA
+              PERFORM 2180-CARGAR-DEDUCCIONES
+              PERFORM 2190-ACTUALIZAR-YTD
            ELSE
               ADD 1 TO WS-REG-ERROR
-              DISPLAY 'ERROR INSERT EMP: ' EMP-ID 
-                      ' SQLCODE: ' SQLCODE
+              PERFORM 2150-CLASIFICAR-Y-RECHAZAR
+           END-IF.
+
+       2105-RECHAZAR-PERIODO.
+           ADD 1 TO WS-REG-ERR-PERIODO
+           MOVE 'PERIODO'  TO WS-RZ-CATEGORIA
+           MOVE 'FECHA_PAGO DEL REGISTRO NO COINCIDE CON EL PARM'
+                TO WS-RZ-DESCRIPCION
+           MOVE ZEROS      TO WS-RZ-SQLCODE
+
+           DISPLAY 'ERROR PERIODO EMP: ' NV-EMP-ID
+                   ' FECHA REGISTRO: ' NV-FECHA-PAGO
+                   ' FECHA PARM: ' WS-FECHA-PAGO-PARM
+
+           PERFORM 2160-ESCRIBIR-RECHAZO.
+
+      * Sanity checks sobre los campos de entrada antes de tocar DB2:
+      * salario base en cero o negativo, deducciones que dejarian el
+      * neto en negativo, fecha de pago mal formada, y (req. 007) la
+      * suma del detalle de deducciones contra NV-DEDUCCIONES.
+      * Cualquier renglon que falle se desvia al reject file en vez de
+      * insertarse con datos invalidos o fallar oscuramente con un
+      * SQLCODE de conversion.
+       2110-VALIDAR-DATOS.
+           SET WS-VAL-OK TO TRUE
+
+           IF NV-SALARIO-BASE <= ZEROS
+              SET WS-VAL-RECHAZADO TO TRUE
+              MOVE 'SALARIO BASE EN CERO O NEGATIVO'
+                   TO WS-VAL-DESCRIPCION
+              EXIT PARAGRAPH
+           END-IF
+
+           IF NV-DEDUCCIONES > (NV-SALARIO-BASE + NV-BONOS)
+              SET WS-VAL-RECHAZADO TO TRUE
+              MOVE 'DEDUCCIONES MAYORES A BASE MAS BONOS'
+                   TO WS-VAL-DESCRIPCION
+              EXIT PARAGRAPH
+           END-IF
+
+           IF NV-FECHA-PAGO(5:1) NOT = '-'
+              OR NV-FECHA-PAGO(8:1) NOT = '-'
+              OR NV-FECHA-PAGO(1:4) NOT NUMERIC
+              OR NV-FECHA-PAGO(6:2) NOT NUMERIC
+              OR NV-FECHA-PAGO(9:2) NOT NUMERIC
+              SET WS-VAL-RECHAZADO TO TRUE
+              MOVE 'FECHA_PAGO MAL FORMADA (AAAA-MM-DD)'
+                   TO WS-VAL-DESCRIPCION
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE ZEROS TO WS-VAL-SUMA-DEDUC
+           PERFORM VARYING WS-DED-IDX FROM 1 BY 1
+                   UNTIL WS-DED-IDX > 3
+              IF NV-DED-CODIGO(WS-DED-IDX) NOT = SPACES
+                 ADD NV-DED-MONTO(WS-DED-IDX) TO WS-VAL-SUMA-DEDUC
+              END-IF
+           END-PERFORM
+
+           IF WS-VAL-SUMA-DEDUC NOT = ZEROS
+              AND WS-VAL-SUMA-DEDUC NOT = NV-DEDUCCIONES
+              SET WS-VAL-RECHAZADO TO TRUE
+              MOVE 'DETALLE DE DEDUCCIONES NO CUADRA CON EL TOTAL'
+                   TO WS-VAL-DESCRIPCION
+           END-IF.
+
+       2170-REGISTRAR-AUDITORIA.
+           MOVE EMP-ID          TO NH-EMP-ID
+           MOVE 'CARGA NOMINA'  TO NH-CAMPO-CAMBIADO
+           MOVE SPACES          TO NH-VALOR-ANTERIOR
+           MOVE SALARIO-NETO    TO WS-AUD-SALARIO-NETO
+           MOVE WS-AUD-SALARIO-NETO TO NH-VALOR-NUEVO
+           MOVE FECHA-PROCESO   TO NH-FECHA-CAMBIO
+           MOVE 'NOMINA01'      TO NH-USUARIO
+
+           EXEC SQL
+              INSERT INTO NOMINA_HIST
+                 (EMP_ID, CAMPO_CAMBIADO, VALOR_ANTERIOR,
+                  VALOR_NUEVO, FECHA_CAMBIO, USUARIO)
+              VALUES
+                 (:NH-EMP-ID, :NH-CAMPO-CAMBIADO, :NH-VALOR-ANTERIOR,
+                  :NH-VALOR-NUEVO, :NH-FECHA-CAMBIO, :NH-USUARIO)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL GRABAR AUDITORIA: ' SQLCODE
            END-IF.
 
+      * Carga el detalle de deducciones del renglon de entrada en la
+      * tabla hija. Los elementos de NV-DEDUCCION-DET sin codigo se
+      * dejan en blanco por el proveedor del archivo y se saltan.
+       2180-CARGAR-DEDUCCIONES.
+           PERFORM VARYING WS-DED-IDX FROM 1 BY 1
+                   UNTIL WS-DED-IDX > 3
+              IF NV-DED-CODIGO(WS-DED-IDX) NOT = SPACES
+                 MOVE EMP-ID                     TO DD-EMP-ID
+                 MOVE FECHA-PAGO                 TO DD-FECHA-PAGO
+                 MOVE NV-DED-CODIGO(WS-DED-IDX)   TO DD-DED-CODIGO
+                 MOVE NV-DED-MONTO(WS-DED-IDX)    TO DD-DED-MONTO
+
+                 EXEC SQL
+                    INSERT INTO NOMINA_DEDUCCIONES
+                       (EMP_ID, FECHA_PAGO, DED_CODIGO, DED_MONTO)
+                    VALUES
+                       (:DD-EMP-ID, :DD-FECHA-PAGO, :DD-DED-CODIGO,
+                        :DD-DED-MONTO)
+                 END-EXEC
+
+                 IF SQLCODE NOT = 0
+                    DISPLAY 'ERROR AL GRABAR DEDUCCION: ' EMP-ID
+                            ' COD: ' NV-DED-CODIGO(WS-DED-IDX)
+                            ' SQLCODE: ' SQLCODE
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      * Suma el renglon actual al acumulado YTD del empleado para el
+      * ANIO de FECHA_PAGO; si todavia no existe ese ANIO para el
+      * empleado, el UPDATE regresa SQLCODE 100 y se inserta el
+      * primer renglon del acumulado.
+       2190-ACTUALIZAR-YTD.
+           MOVE EMP-ID         TO YT-EMP-ID
+           MOVE FECHA-PAGO(1:4) TO YT-ANIO
+
+           EXEC SQL
+              UPDATE NOMINA_YTD
+                 SET YTD_SALARIO_BASE = YTD_SALARIO_BASE + :SALARIO-BASE,
+                     YTD_BONOS = YTD_BONOS + :BONOS,
+                     YTD_DEDUCCIONES = YTD_DEDUCCIONES + :DEDUCCIONES,
+                     YTD_SALARIO_NETO = YTD_SALARIO_NETO + :SALARIO-NETO,
+                     ULTIMA_FECHA_PAGO = :FECHA-PAGO
+               WHERE EMP_ID = :YT-EMP-ID
+                 AND ANIO = :YT-ANIO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 MOVE SALARIO-BASE  TO YT-SALARIO-BASE
+                 MOVE BONOS         TO YT-BONOS
+                 MOVE DEDUCCIONES   TO YT-DEDUCCIONES
+                 MOVE SALARIO-NETO  TO YT-SALARIO-NETO
+                 MOVE FECHA-PAGO    TO YT-ULTIMA-FECHA-PAGO
+
+                 EXEC SQL
+                    INSERT INTO NOMINA_YTD
+                       (EMP_ID, ANIO, YTD_SALARIO_BASE, YTD_BONOS,
+                        YTD_DEDUCCIONES, YTD_SALARIO_NETO,
+                        ULTIMA_FECHA_PAGO)
+                    VALUES
+                       (:YT-EMP-ID, :YT-ANIO, :YT-SALARIO-BASE,
+                        :YT-BONOS, :YT-DEDUCCIONES, :YT-SALARIO-NETO,
+                        :YT-ULTIMA-FECHA-PAGO)
+                 END-EXEC
+
+                 IF SQLCODE NOT = 0
+                    DISPLAY 'ERROR AL CREAR YTD: ' EMP-ID
+                            ' SQLCODE: ' SQLCODE
+                 END-IF
+              WHEN OTHER
+                 DISPLAY 'ERROR AL ACTUALIZAR YTD: ' EMP-ID
+                         ' SQLCODE: ' SQLCODE
+           END-EVALUATE.
+
+      * Clasifica el SQLCODE del INSERT fallido para que el reject
+      * file distinga llave duplicada, error de fecha/conversion y
+      * caida de conexion, en vez de un solo contador generico.
+       2150-CLASIFICAR-Y-RECHAZAR.
+           EVALUATE SQLCODE
+              WHEN -803
+      * Llave duplicada (EMP_ID + FECHA_PAGO): este periodo ya fue
+      * cargado para el empleado, no que el empleado ya existia.
+                 ADD 1 TO WS-REG-ERR-DUP
+                 MOVE 'LLAVE DUP'  TO WS-RZ-CATEGORIA
+                 MOVE 'PERIODO YA CARGADO PARA ESTE EMPLEADO'
+                      TO WS-RZ-DESCRIPCION
+              WHEN -180
+              WHEN -181
+              WHEN -420
+                 ADD 1 TO WS-REG-ERR-FECHA
+                 MOVE 'FECHA/CONV'  TO WS-RZ-CATEGORIA
+                 MOVE 'FECHA_PAGO U OTRO CAMPO NO CONVERTIBLE'
+                      TO WS-RZ-DESCRIPCION
+              WHEN -924
+              WHEN -925
+              WHEN -1224
+              WHEN -1225
+              WHEN -30081
+                 ADD 1 TO WS-REG-ERR-CONEX
+                 MOVE 'CONEXION'  TO WS-RZ-CATEGORIA
+                 MOVE 'CONEXION A DB2 CAIDA O NO DISPONIBLE'
+                      TO WS-RZ-DESCRIPCION
+              WHEN OTHER
+                 ADD 1 TO WS-REG-ERR-OTRO
+                 MOVE 'OTRO'  TO WS-RZ-CATEGORIA
+                 MOVE 'ERROR DB2 NO CLASIFICADO'
+                      TO WS-RZ-DESCRIPCION
+           END-EVALUATE
+
+           DISPLAY 'ERROR INSERT EMP: ' EMP-ID
+                   ' FECHA PAGO: ' FECHA-PAGO
+                   ' CATEGORIA: ' WS-RZ-CATEGORIA
+                   ' SQLCODE: ' SQLCODE
+
+           PERFORM 2160-ESCRIBIR-RECHAZO.
+
+       2160-ESCRIBIR-RECHAZO.
+           MOVE NV-EMP-ID       TO WS-RZ-EMP-ID
+           MOVE NV-EMP-NOMBRE   TO WS-RZ-EMP-NOMBRE
+           MOVE NV-EMP-DEPTO    TO WS-RZ-EMP-DEPTO
+           MOVE NV-SALARIO-BASE TO WS-RZ-SALARIO-BASE
+           MOVE NV-BONOS        TO WS-RZ-BONOS
+           MOVE NV-DEDUCCIONES  TO WS-RZ-DEDUCCIONES
+           MOVE NV-FECHA-PAGO   TO WS-RZ-FECHA-PAGO
+           MOVE SQLCODE         TO WS-RZ-SQLCODE
+
+           MOVE WS-RECHAZO-DET TO RECHAZO-LINE
+           WRITE RECHAZO-LINE.
+
        3000-FINALIZAR.
            CLOSE NOMINA-VSAM
-           
+
            EXEC SQL
               COMMIT WORK
            END-EXEC
-           
+
+      * Job completo hasta el final del archivo: se reinicia el
+      * checkpoint para que la siguiente corrida no se tome como
+      * un restart de esta.
+           CLOSE CKPT-FILE
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE
+
+           CLOSE RECHAZO-FILE
+
            EXEC SQL
               CONNECT RESET
            END-EXEC
-           
+
            DISPLAY 'REGISTROS LEIDOS: ' WS-REG-LEIDOS
            DISPLAY 'REGISTROS PROCESADOS: ' WS-REG-PROCESADOS
            DISPLAY 'REGISTROS CON ERROR: ' WS-REG-ERROR
+           DISPLAY '   LLAVE DUPLICADA: ' WS-REG-ERR-DUP
+           DISPLAY '   FECHA/CONVERSION: ' WS-REG-ERR-FECHA
+           DISPLAY '   CONEXION: ' WS-REG-ERR-CONEX
+           DISPLAY '   OTRO: ' WS-REG-ERR-OTRO
+           DISPLAY '   PERIODO NO COINCIDE: ' WS-REG-ERR-PERIODO
+           DISPLAY '   VALIDACION: ' WS-REG-ERR-VALID
            DISPLAY 'FIN DEL PROCESO'.
 
        END PROGRAM NOMINA01.
\ No newline at end of file
