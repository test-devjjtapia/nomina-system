@@ -0,0 +1,7 @@
+       01 DCLNOMHST.
+           05 NH-EMP-ID           PIC X(06).
+           05 NH-CAMPO-CAMBIADO   PIC X(15).
+           05 NH-VALOR-ANTERIOR   PIC X(30).
+           05 NH-VALOR-NUEVO      PIC X(30).
+           05 NH-FECHA-CAMBIO     PIC X(26).
+           05 NH-USUARIO          PIC X(08).
