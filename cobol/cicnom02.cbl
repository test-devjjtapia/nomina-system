@@ -0,0 +1,500 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICNOM02.
+       AUTHOR. Javier J. Tapia
+       DATE-WRITTEN. 2024.
+      *---------------------------------------------------------------*
+      * Programa CICS de mantenimiento de empleados en NOMINA: alta,  *
+      * correccion de campos de master y baja (STATUS inactivo).      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CAMPOS-CONTROL.
+           05 WS-TRAN-ID          PIC X(04) VALUE 'NOM2'.
+           05 WS-MAPSET           PIC X(08) VALUE 'NOMIMAP2'.
+           05 WS-MAP              PIC X(08) VALUE 'NOMIMAP2'.
+           05 WS-RESP             PIC S9(08) COMP.
+           05 WS-RESP2            PIC S9(08) COMP.
+           05 WS-SQLCODE          PIC S9(09) COMP.
+           05 WS-SQLSTATE         PIC X(05).
+
+       01  WS-SEGURIDAD.
+           05 WS-OPERADOR         PIC X(08).
+           05 WS-AUTORIZADO-SW    PIC X VALUE 'N'.
+              88 WS-AUTORIZADO      VALUE 'Y'.
+
+       01  WS-DATOS-EMPLEADO.
+           05 WS-EMP-NOMBRE       PIC X(30).
+           05 WS-EMP-DEPTO        PIC X(03).
+           05 WS-SALARIO-BASE     PIC S9(08)V99 COMP-3.
+           05 WS-BONOS           PIC S9(08)V99 COMP-3.
+           05 WS-DEDUCCIONES     PIC S9(08)V99 COMP-3.
+           05 WS-SALARIO-NETO    PIC S9(08)V99 COMP-3.
+           05 WS-FECHA-PAGO      PIC X(10).
+
+       01  WS-MENSAJES.
+           05 WS-MSG-TEXTO        PIC X(60).
+           05 WS-MSG-LONG         PIC S9(04) COMP.
+
+       01  WS-DATOS-AUDITORIA.
+           05 WS-AUD-SALARIO-NETO PIC ZZZZZZZ9.99.
+           05 WS-AUD-MONTO-ED     PIC ZZZZZZZ9.99.
+           05 WS-AUD-NOMBRE-ANT   PIC X(30).
+           05 WS-AUD-DEPTO-ANT    PIC X(03).
+           05 WS-AUD-BONOS-ANT    PIC S9(08)V99 COMP-3.
+           05 WS-AUD-DEDUC-ANT    PIC S9(08)V99 COMP-3.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMINA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMHST END-EXEC.
+       EXEC SQL INCLUDE DCLNOMAUT END-EXEC.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 CA-EMP-ID           PIC X(06).
+          05 CA-ACCION           PIC X(01).
+             88 CA-ALTA          VALUE 'A'.
+             88 CA-CAMBIO        VALUE 'C'.
+             88 CA-BAJA          VALUE 'B'.
+             88 CA-FIN           VALUE 'F'.
+          05 CA-EMP-NOMBRE       PIC X(30).
+          05 CA-EMP-DEPTO        PIC X(03).
+          05 CA-SALARIO-BASE     PIC S9(08)V99 COMP-3.
+          05 CA-BONOS            PIC S9(08)V99 COMP-3.
+          05 CA-DEDUCCIONES      PIC S9(08)V99 COMP-3.
+          05 CA-FECHA-PAGO       PIC X(10).
+          05 CA-USUARIO          PIC X(08).
+          05 CA-RESPUESTA        PIC X(01).
+             88 CA-OK            VALUE '0'.
+             88 CA-ERROR         VALUE '1'.
+          05 CA-MENSAJE          PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS HANDLE AID
+                PF3(9000-FIN)
+                PF12(9000-FIN)
+                ANYKEY(9100-KEY-ERROR)
+           END-EXEC
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(8000-PRIMERA-VEZ)
+                NOTFND(8200-EMP-NO-ENCONTRADO)
+                ERROR(8300-ERROR-CICS)
+           END-EXEC
+
+           PERFORM 1500-VALIDAR-SEGURIDAD
+
+           IF NOT WS-AUTORIZADO
+              PERFORM 8400-ACCESO-NEGADO
+           ELSE
+              IF EIBCALEN > 0
+                 PERFORM 2000-PROCESAR-MANTENIMIENTO
+              ELSE
+                 PERFORM 8000-PRIMERA-VEZ
+              END-IF
+           END-IF.
+
+      * Misma lista NOMINA_AUTORIZADOS que CICNOM01/CICNOM04, con su
+      * propia transaccion (NOM2), de forma que autorizar consultas no
+      * autorice automaticamente el mantenimiento de master.
+       1500-VALIDAR-SEGURIDAD.
+           MOVE EIBOPID TO WS-OPERADOR
+
+           EXEC SQL
+              SELECT ACTIVO INTO :AU-ACTIVO
+              FROM NOMINA_AUTORIZADOS
+              WHERE OPERADOR = :WS-OPERADOR
+                AND TRANSACCION = :WS-TRAN-ID
+           END-EXEC
+
+           IF SQLCODE = 0 AND AU-ACTIVO = 'Y'
+              SET WS-AUTORIZADO TO TRUE
+           ELSE
+              MOVE 'N' TO WS-AUTORIZADO-SW
+              DISPLAY 'ACCESO NEGADO NOM2 OPERADOR: ' WS-OPERADOR
+                      ' SQLCODE: ' SQLCODE
+           END-IF.
+
+       2000-PROCESAR-MANTENIMIENTO.
+           EXEC CICS RECEIVE MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM 8300-ERROR-CICS
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE EMEMPIDI    TO CA-EMP-ID
+           MOVE EMACCIONI   TO CA-ACCION
+           MOVE EMNOMBREI   TO CA-EMP-NOMBRE
+           MOVE EMDEPTOI    TO CA-EMP-DEPTO
+           MOVE EMSALBASEI  TO CA-SALARIO-BASE
+           MOVE EMBONOSI    TO CA-BONOS
+           MOVE EMDEDUCCI   TO CA-DEDUCCIONES
+           MOVE EMFECHAPI   TO CA-FECHA-PAGO
+
+           EVALUATE TRUE
+              WHEN CA-ALTA
+                 PERFORM 3000-VALIDAR-ALTA
+              WHEN CA-CAMBIO
+                 PERFORM 3100-VALIDAR-CAMBIO
+              WHEN CA-BAJA
+                 PERFORM 3200-VALIDAR-BAJA
+              WHEN OTHER
+                 SET CA-ERROR TO TRUE
+                 MOVE 'ACCION NO VALIDA' TO CA-MENSAJE
+           END-EVALUATE
+
+           IF CA-OK
+              PERFORM 4000-MOSTRAR-RESULTADO
+           ELSE
+              PERFORM 8500-MOSTRAR-ERROR
+           END-IF.
+
+       3000-VALIDAR-ALTA.
+      * Alta de un empleado nuevo: crea el primer renglon de NOMINA
+      * para el periodo indicado en CA-FECHA-PAGO.
+           IF CA-EMP-ID = SPACES OR CA-EMP-NOMBRE = SPACES
+              OR CA-FECHA-PAGO = SPACES
+              SET CA-ERROR TO TRUE
+              MOVE 'EMP-ID, NOMBRE Y FECHA PAGO SON OBLIGATORIOS'
+                   TO CA-MENSAJE
+              EXIT PARAGRAPH
+           END-IF
+
+           IF CA-SALARIO-BASE <= 0
+              SET CA-ERROR TO TRUE
+              MOVE 'SALARIO BASE DEBE SER MAYOR QUE CERO'
+                   TO CA-MENSAJE
+              EXIT PARAGRAPH
+           END-IF
+
+           IF CA-DEDUCCIONES > (CA-SALARIO-BASE + CA-BONOS)
+              SET CA-ERROR TO TRUE
+              MOVE 'DEDUCCIONES MAYORES A BASE MAS BONOS'
+                   TO CA-MENSAJE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE CA-EMP-ID        TO EMP-ID
+           MOVE CA-EMP-NOMBRE    TO EMP-NOMBRE
+           MOVE CA-EMP-DEPTO     TO EMP-DEPTO
+           MOVE CA-SALARIO-BASE  TO SALARIO-BASE
+           MOVE CA-BONOS         TO BONOS
+           MOVE CA-DEDUCCIONES   TO DEDUCCIONES
+           COMPUTE SALARIO-NETO = (SALARIO-BASE + BONOS) - DEDUCCIONES
+           MOVE CA-FECHA-PAGO    TO FECHA-PAGO
+           MOVE FUNCTION CURRENT-TIMESTAMP TO FECHA-PROCESO
+           MOVE 'A'              TO STATUS
+
+           EXEC SQL
+              INSERT INTO NOMINA
+                 (EMP_ID, EMP_NOMBRE, EMP_DEPTO,
+                  SALARIO_BASE, BONOS, DEDUCCIONES,
+                  SALARIO_NETO, FECHA_PAGO,
+                  FECHA_PROCESO, STATUS)
+              VALUES
+                 (:EMP-ID, :EMP-NOMBRE, :EMP-DEPTO,
+                  :SALARIO-BASE, :BONOS, :DEDUCCIONES,
+                  :SALARIO-NETO, :FECHA-PAGO,
+                  :FECHA-PROCESO, :STATUS)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 SET CA-OK TO TRUE
+                 MOVE 'EMPLEADO CREADO' TO CA-MENSAJE
+                 PERFORM 5000-CARGAR-COMMAREA-DESDE-DCL
+                 PERFORM 6000-REGISTRAR-AUDITORIA-ALTA
+              WHEN -803
+                 SET CA-ERROR TO TRUE
+                 MOVE 'YA EXISTE UN RENGLON PARA ESE PERIODO'
+                      TO CA-MENSAJE
+              WHEN OTHER
+                 SET CA-ERROR TO TRUE
+                 MOVE 'ERROR DB2 AL CREAR EMPLEADO' TO CA-MENSAJE
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY 'ERROR DB2: ' WS-SQLCODE
+           END-EVALUATE.
+
+       3100-VALIDAR-CAMBIO.
+      * Corrige campos de master (nombre, depto, bonos, deducciones)
+      * sobre el renglon del periodo mas reciente del empleado, igual
+      * al que usa 3000-CONSULTAR-DB2 en CICNOM01.
+           IF CA-EMP-ID = SPACES
+              SET CA-ERROR TO TRUE
+              MOVE 'EMP-ID ES OBLIGATORIO' TO CA-MENSAJE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE CA-EMP-ID TO EMP-ID
+
+           EXEC SQL
+              SELECT EMP_NOMBRE, EMP_DEPTO, SALARIO_BASE,
+                     BONOS, DEDUCCIONES, FECHA_PAGO
+              INTO :EMP-NOMBRE, :EMP-DEPTO, :SALARIO-BASE,
+                   :BONOS, :DEDUCCIONES, :FECHA-PAGO
+              FROM NOMINA
+              WHERE EMP_ID = :EMP-ID
+                AND FECHA_PAGO =
+                   (SELECT MAX(FECHA_PAGO) FROM NOMINA
+                     WHERE EMP_ID = :EMP-ID)
+           END-EXEC
+
+           IF SQLCODE = 100
+              SET CA-ERROR TO TRUE
+              MOVE 'EMPLEADO NO ENCONTRADO' TO CA-MENSAJE
+              EXIT PARAGRAPH
+           END-IF
+           IF SQLCODE NOT = 0
+              SET CA-ERROR TO TRUE
+              MOVE 'ERROR DB2 AL LEER EMPLEADO' TO CA-MENSAJE
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY 'ERROR DB2: ' WS-SQLCODE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE EMP-NOMBRE TO WS-AUD-NOMBRE-ANT
+           MOVE EMP-DEPTO  TO WS-AUD-DEPTO-ANT
+           MOVE BONOS      TO WS-AUD-BONOS-ANT
+           MOVE DEDUCCIONES TO WS-AUD-DEDUC-ANT
+
+           IF CA-EMP-NOMBRE NOT = SPACES
+              MOVE CA-EMP-NOMBRE TO EMP-NOMBRE
+           END-IF
+           IF CA-EMP-DEPTO NOT = SPACES
+              MOVE CA-EMP-DEPTO TO EMP-DEPTO
+           END-IF
+           IF CA-BONOS NOT = ZEROS
+              MOVE CA-BONOS TO BONOS
+           END-IF
+           IF CA-DEDUCCIONES NOT = ZEROS
+              MOVE CA-DEDUCCIONES TO DEDUCCIONES
+           END-IF
+
+           IF DEDUCCIONES > (SALARIO-BASE + BONOS)
+              SET CA-ERROR TO TRUE
+              MOVE 'DEDUCCIONES MAYORES A BASE MAS BONOS'
+                   TO CA-MENSAJE
+              EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE SALARIO-NETO = (SALARIO-BASE + BONOS) - DEDUCCIONES
+
+           EXEC SQL
+              UPDATE NOMINA
+                 SET EMP_NOMBRE = :EMP-NOMBRE,
+                     EMP_DEPTO = :EMP-DEPTO,
+                     BONOS = :BONOS,
+                     DEDUCCIONES = :DEDUCCIONES,
+                     SALARIO_NETO = :SALARIO-NETO
+               WHERE EMP_ID = :EMP-ID
+                 AND FECHA_PAGO = :FECHA-PAGO
+           END-EXEC
+
+           IF SQLCODE = 0
+              SET CA-OK TO TRUE
+              MOVE 'EMPLEADO ACTUALIZADO' TO CA-MENSAJE
+              PERFORM 5000-CARGAR-COMMAREA-DESDE-DCL
+              PERFORM 6100-REGISTRAR-AUDITORIA-CAMBIO
+           ELSE
+              SET CA-ERROR TO TRUE
+              MOVE 'ERROR DB2 AL ACTUALIZAR EMPLEADO' TO CA-MENSAJE
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY 'ERROR DB2: ' WS-SQLCODE
+           END-IF.
+
+       3200-VALIDAR-BAJA.
+      * Baja: marca STATUS = 'I' en todos los renglones del empleado,
+      * de forma que ninguna consulta posterior lo vuelva a traer
+      * como activo.
+           IF CA-EMP-ID = SPACES
+              SET CA-ERROR TO TRUE
+              MOVE 'EMP-ID ES OBLIGATORIO' TO CA-MENSAJE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE CA-EMP-ID TO EMP-ID
+
+           EXEC SQL
+              UPDATE NOMINA
+                 SET STATUS = 'I'
+               WHERE EMP_ID = :EMP-ID
+                 AND STATUS = 'A'
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 SET CA-OK TO TRUE
+                 MOVE 'EMPLEADO DESACTIVADO' TO CA-MENSAJE
+                 PERFORM 6200-REGISTRAR-AUDITORIA-BAJA
+              WHEN 100
+                 SET CA-ERROR TO TRUE
+                 MOVE 'EMPLEADO NO ENCONTRADO O YA INACTIVO'
+                      TO CA-MENSAJE
+              WHEN OTHER
+                 SET CA-ERROR TO TRUE
+                 MOVE 'ERROR DB2 AL DESACTIVAR EMPLEADO' TO CA-MENSAJE
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY 'ERROR DB2: ' WS-SQLCODE
+           END-EVALUATE.
+
+       4000-MOSTRAR-RESULTADO.
+           MOVE WS-EMP-NOMBRE   TO EMNOMBREO
+           MOVE WS-EMP-DEPTO    TO EMDEPTOO
+           MOVE WS-SALARIO-BASE TO EMSALBASEO
+           MOVE WS-BONOS        TO EMBONOSO
+           MOVE WS-DEDUCCIONES  TO EMDEDUCCO
+           MOVE WS-SALARIO-NETO TO EMSALNETO
+           MOVE WS-FECHA-PAGO   TO EMFECHAPO
+           MOVE CA-MENSAJE      TO EMMENSAJEO
+
+           EXEC CICS SEND MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRAN-ID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       5000-CARGAR-COMMAREA-DESDE-DCL.
+           MOVE EMP-NOMBRE   TO WS-EMP-NOMBRE
+           MOVE EMP-DEPTO    TO WS-EMP-DEPTO
+           MOVE SALARIO-BASE TO WS-SALARIO-BASE
+           MOVE BONOS        TO WS-BONOS
+           MOVE DEDUCCIONES  TO WS-DEDUCCIONES
+           MOVE SALARIO-NETO TO WS-SALARIO-NETO
+           MOVE FECHA-PAGO   TO WS-FECHA-PAGO.
+
+       6000-REGISTRAR-AUDITORIA-ALTA.
+           MOVE EMP-ID           TO NH-EMP-ID
+           MOVE 'ALTA'            TO NH-CAMPO-CAMBIADO
+           MOVE SPACES            TO NH-VALOR-ANTERIOR
+           MOVE SALARIO-NETO      TO WS-AUD-SALARIO-NETO
+           MOVE WS-AUD-SALARIO-NETO TO NH-VALOR-NUEVO
+           PERFORM 6900-INSERTAR-AUDITORIA.
+
+      * Un renglon de NOMINA_HIST por cada campo que realmente cambio
+      * (el clerk puede tocar nombre, depto, bonos y/o deducciones en
+      * la misma transaccion), no uno solo fijo en nombre.
+       6100-REGISTRAR-AUDITORIA-CAMBIO.
+           IF WS-AUD-NOMBRE-ANT NOT = EMP-NOMBRE
+              MOVE EMP-ID            TO NH-EMP-ID
+              MOVE 'NOMBRE'          TO NH-CAMPO-CAMBIADO
+              MOVE WS-AUD-NOMBRE-ANT TO NH-VALOR-ANTERIOR
+              MOVE EMP-NOMBRE        TO NH-VALOR-NUEVO
+              PERFORM 6900-INSERTAR-AUDITORIA
+           END-IF
+
+           IF WS-AUD-DEPTO-ANT NOT = EMP-DEPTO
+              MOVE EMP-ID           TO NH-EMP-ID
+              MOVE 'DEPTO'          TO NH-CAMPO-CAMBIADO
+              MOVE WS-AUD-DEPTO-ANT TO NH-VALOR-ANTERIOR
+              MOVE EMP-DEPTO        TO NH-VALOR-NUEVO
+              PERFORM 6900-INSERTAR-AUDITORIA
+           END-IF
+
+           IF WS-AUD-BONOS-ANT NOT = BONOS
+              MOVE EMP-ID           TO NH-EMP-ID
+              MOVE 'BONOS'          TO NH-CAMPO-CAMBIADO
+              MOVE WS-AUD-BONOS-ANT TO WS-AUD-MONTO-ED
+              MOVE WS-AUD-MONTO-ED  TO NH-VALOR-ANTERIOR
+              MOVE BONOS            TO WS-AUD-MONTO-ED
+              MOVE WS-AUD-MONTO-ED  TO NH-VALOR-NUEVO
+              PERFORM 6900-INSERTAR-AUDITORIA
+           END-IF
+
+           IF WS-AUD-DEDUC-ANT NOT = DEDUCCIONES
+              MOVE EMP-ID           TO NH-EMP-ID
+              MOVE 'DEDUCCIONES'    TO NH-CAMPO-CAMBIADO
+              MOVE WS-AUD-DEDUC-ANT TO WS-AUD-MONTO-ED
+              MOVE WS-AUD-MONTO-ED  TO NH-VALOR-ANTERIOR
+              MOVE DEDUCCIONES      TO WS-AUD-MONTO-ED
+              MOVE WS-AUD-MONTO-ED  TO NH-VALOR-NUEVO
+              PERFORM 6900-INSERTAR-AUDITORIA
+           END-IF.
+
+       6200-REGISTRAR-AUDITORIA-BAJA.
+           MOVE EMP-ID           TO NH-EMP-ID
+           MOVE 'BAJA'           TO NH-CAMPO-CAMBIADO
+           MOVE 'A'              TO NH-VALOR-ANTERIOR
+           MOVE 'I'              TO NH-VALOR-NUEVO
+           PERFORM 6900-INSERTAR-AUDITORIA.
+
+       6900-INSERTAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-TIMESTAMP TO NH-FECHA-CAMBIO
+           MOVE EIBOPID           TO NH-USUARIO
+
+           EXEC SQL
+              INSERT INTO NOMINA_HIST
+                 (EMP_ID, CAMPO_CAMBIADO, VALOR_ANTERIOR,
+                  VALOR_NUEVO, FECHA_CAMBIO, USUARIO)
+              VALUES
+                 (:NH-EMP-ID, :NH-CAMPO-CAMBIADO, :NH-VALOR-ANTERIOR,
+                  :NH-VALOR-NUEVO, :NH-FECHA-CAMBIO, :NH-USUARIO)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL GRABAR AUDITORIA: ' SQLCODE
+           END-IF.
+
+       8000-PRIMERA-VEZ.
+           EXEC CICS SEND MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRAN-ID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       8200-EMP-NO-ENCONTRADO.
+           MOVE 'EMPLEADO NO ENCONTRADO' TO EMMENSAJEO
+           PERFORM 8500-MOSTRAR-ERROR.
+
+       8300-ERROR-CICS.
+           MOVE 'ERROR EN SISTEMA CICS' TO EMMENSAJEO
+           PERFORM 8500-MOSTRAR-ERROR.
+
+       8400-ACCESO-NEGADO.
+           MOVE 'OPERADOR NO AUTORIZADO PARA MANTENIMIENTO'
+                TO EMMENSAJEO
+           PERFORM 8500-MOSTRAR-ERROR.
+
+       8500-MOSTRAR-ERROR.
+           EXEC CICS SEND MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRAN-ID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       9000-FIN.
+           EXEC CICS SEND TEXT
+                FROM('PROGRAMA FINALIZADO')
+                ERASE
+                FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
+
+       9100-KEY-ERROR.
+           MOVE 'TECLA NO VALIDA' TO EMMENSAJEO
+           PERFORM 8500-MOSTRAR-ERROR.
+
+       END PROGRAM CICNOM02.
