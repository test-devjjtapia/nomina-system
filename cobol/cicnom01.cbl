@@ -31,8 +31,15 @@
            05 WS-MSG-TEXTO        PIC X(60).
            05 WS-MSG-LONG         PIC S9(04) COMP.
 
+       01  WS-SEGURIDAD.
+           05 WS-OPERADOR         PIC X(08).
+           05 WS-AUTORIZADO-SW    PIC X VALUE 'N'.
+              88 WS-AUTORIZADO      VALUE 'Y'.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
        EXEC SQL INCLUDE DCLNOMINA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMAUT END-EXEC.
+       EXEC SQL INCLUDE DCLNOMCON END-EXEC.
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -59,11 +66,39 @@
                 ERROR(8300-ERROR-CICS)
            END-EXEC
 
-           IF EIBCALEN > 0
-              MOVE DFHCOMMAREA TO CA-EMP-ID
-              PERFORM 2000-PROCESAR-CONSULTA
+           PERFORM 1500-VALIDAR-SEGURIDAD
+
+           IF NOT WS-AUTORIZADO
+              PERFORM 8400-ACCESO-NEGADO
+           ELSE
+              IF EIBCALEN > 0
+                 MOVE DFHCOMMAREA TO CA-EMP-ID
+                 PERFORM 2000-PROCESAR-CONSULTA
+              ELSE
+                 PERFORM 8000-PRIMERA-VEZ
+              END-IF
+           END-IF.
+
+      * Solo operadores con un renglon activo en NOMINA_AUTORIZADOS
+      * para la transaccion NOM1 pueden consultar compensacion; quien
+      * no este en la lista (o este desactivado) no llega a 3000-
+      * CONSULTAR-DB2 en absoluto.
+       1500-VALIDAR-SEGURIDAD.
+           MOVE EIBOPID TO WS-OPERADOR
+
+           EXEC SQL
+              SELECT ACTIVO INTO :AU-ACTIVO
+              FROM NOMINA_AUTORIZADOS
+              WHERE OPERADOR = :WS-OPERADOR
+                AND TRANSACCION = :WS-TRAN-ID
+           END-EXEC
+
+           IF SQLCODE = 0 AND AU-ACTIVO = 'Y'
+              SET WS-AUTORIZADO TO TRUE
            ELSE
-              PERFORM 8000-PRIMERA-VEZ
+              MOVE 'N' TO WS-AUTORIZADO-SW
+              DISPLAY 'ACCESO NEGADO NOM1 OPERADOR: ' WS-OPERADOR
+                      ' SQLCODE: ' SQLCODE
            END-IF.
 
        2000-PROCESAR-CONSULTA.
@@ -79,16 +114,40 @@
 
            MOVE EMIEMPIDI TO WS-EMP-ID
            PERFORM 3000-CONSULTAR-DB2
-           
+
            IF CA-OK
+              PERFORM 3500-REGISTRAR-AUDITORIA-CONSULTA
               PERFORM 4000-MOSTRAR-RESULTADO
            ELSE
               PERFORM 8500-MOSTRAR-ERROR
            END-IF.
 
+      * Una fila por cada consulta exitosa (empleado encontrado), con
+      * el operador y el EMP-ID consultado, para la bitacora de
+      * auditoria que pidio Cumplimiento.
+       3500-REGISTRAR-AUDITORIA-CONSULTA.
+           MOVE WS-OPERADOR TO CO-OPERADOR
+           MOVE WS-EMP-ID   TO CO-EMP-ID
+           MOVE FUNCTION CURRENT-TIMESTAMP TO CO-FECHA-CONSULTA
+
+           EXEC SQL
+              INSERT INTO NOMINA_CONSULTA_AUD
+                 (OPERADOR, EMP_ID, FECHA_CONSULTA)
+              VALUES
+                 (:CO-OPERADOR, :CO-EMP-ID, :CO-FECHA-CONSULTA)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL GRABAR AUDITORIA CONSULTA: ' SQLCODE
+           END-IF.
+
        3000-CONSULTAR-DB2.
            MOVE WS-EMP-ID TO EMP-ID
-           
+
+      * NOMINA ahora tiene un renglon por periodo de pago (llave
+      * EMP_ID + FECHA_PAGO), asi que la consulta debe anclarse al
+      * periodo mas reciente del empleado en vez de esperar un solo
+      * renglon por EMP_ID.
            EXEC SQL
               SELECT EMP_NOMBRE, EMP_DEPTO, SALARIO_BASE,
                      BONOS, DEDUCCIONES, SALARIO_NETO,
@@ -99,6 +158,10 @@
               FROM NOMINA
               WHERE EMP_ID = :EMP-ID
                 AND STATUS = 'A'
+                AND FECHA_PAGO =
+                   (SELECT MAX(FECHA_PAGO) FROM NOMINA
+                     WHERE EMP_ID = :EMP-ID
+                       AND STATUS = 'A')
            END-EXEC
 
            EVALUATE SQLCODE
@@ -167,6 +230,11 @@
            MOVE 'ERROR EN SISTEMA CICS' TO EMMENSAJEO
            PERFORM 8500-MOSTRAR-ERROR.
 
+       8400-ACCESO-NEGADO.
+           MOVE 'OPERADOR NO AUTORIZADO PARA ESTA CONSULTA'
+                TO EMMENSAJEO
+           PERFORM 8500-MOSTRAR-ERROR.
+
        8500-MOSTRAR-ERROR.
            EXEC CICS SEND MAP(WS-MAP)
                 MAPSET(WS-MAPSET)
