@@ -0,0 +1,8 @@
+       01 DCLNOMYTD.
+           05 YT-EMP-ID            PIC X(06).
+           05 YT-ANIO              PIC X(04).
+           05 YT-SALARIO-BASE      PIC S9(09)V99 COMP-3.
+           05 YT-BONOS             PIC S9(09)V99 COMP-3.
+           05 YT-DEDUCCIONES       PIC S9(09)V99 COMP-3.
+           05 YT-SALARIO-NETO      PIC S9(09)V99 COMP-3.
+           05 YT-ULTIMA-FECHA-PAGO PIC X(10).
