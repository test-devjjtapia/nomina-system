@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMIGL01.
+       AUTHOR. Javier J. Tapia.
+       DATE-WRITTEN. 2024.
+      *---------------------------------------------------------------*
+      * Programa batch que genera el extracto de asiento contable     *
+      * (GL) de la nomina de la FECHA_PAGO recibida por PARM,          *
+      * resumiendo SALARIO_BASE/BONOS/DEDUCCIONES/SALARIO_NETO por     *
+      * EMP_DEPTO en renglones de debito/credito balanceados.          *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-FILE ASSIGN TO GLFILE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Un renglon de debito o credito por cuenta contable y
+      * departamento, en el formato que espera el cargador de GL.
+       FD  GL-FILE
+           RECORD CONTAINS 61 CHARACTERS
+           DATA RECORD IS GL-LINE.
+       01  GL-LINE.
+           05 GL-CUENTA           PIC X(06).
+           05 GL-DEPTO            PIC X(03).
+           05 GL-TIPO             PIC X(01).
+           05 GL-MONTO            PIC 9(09)V99.
+           05 GL-FECHA            PIC X(10).
+           05 GL-DESCRIPCION      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROLES.
+           05 GL-STATUS           PIC XX.
+           05 WS-SQLCODE          PIC S9(09) COMP.
+           05 WS-SQLSTATE         PIC X(05).
+           05 WS-FIN-CURSOR-SW    PIC X VALUE 'N'.
+              88 WS-FIN-CURSOR      VALUE 'Y'.
+
+      * Cuentas contables fijas para el asiento de nomina.
+       01  WS-CUENTAS-GL.
+           05 WS-CTA-GASTO-SALARIO PIC X(06) VALUE '500000'.
+           05 WS-CTA-RETENCIONES   PIC X(06) VALUE '200000'.
+           05 WS-CTA-NOMINA-PAGAR  PIC X(06) VALUE '210000'.
+
+       01  WS-CONTADORES.
+           05 WS-REG-ESCRITOS     PIC 9(05) VALUE ZEROS.
+           05 WS-TOT-DEBITOS      PIC S9(11)V99 COMP-3 VALUE ZEROS.
+           05 WS-TOT-CREDITOS     PIC S9(11)V99 COMP-3 VALUE ZEROS.
+
+       01  WS-FECHA-PAGO-PARM     PIC X(10).
+
+       01  WS-SUM-DEPTO.
+           05 WS-SUM-DEPTO-COD     PIC X(03).
+           05 WS-SUM-SALARIO-BASE  PIC S9(09)V99 COMP-3.
+           05 WS-SUM-BONOS         PIC S9(09)V99 COMP-3.
+           05 WS-SUM-DEDUCCIONES   PIC S9(09)V99 COMP-3.
+           05 WS-SUM-SALARIO-NETO  PIC S9(09)V99 COMP-3.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMINA END-EXEC.
+
+       EXEC SQL
+          DECLARE C-RESUMEN-DEPTO CURSOR FOR
+             SELECT EMP_DEPTO,
+                    SUM(SALARIO_BASE), SUM(BONOS),
+                    SUM(DEDUCCIONES), SUM(SALARIO_NETO)
+             FROM NOMINA
+             WHERE FECHA_PAGO = :WS-FECHA-PAGO-PARM
+               AND STATUS = 'A'
+             GROUP BY EMP_DEPTO
+             ORDER BY EMP_DEPTO
+       END-EXEC.
+
+      * El sistema operativo antepone la longitud binaria de media-
+      * palabra del texto de PARM= del JCL antes del texto mismo;
+      * LK-PARM-LEN absorbe ese halfword para que LK-FECHA-PAGO quede
+      * alineado con el texto real del parametro.
+       LINKAGE SECTION.
+       01  LK-PARM-FECHA-PAGO.
+           05 LK-PARM-LEN          PIC S9(4) COMP.
+           05 LK-FECHA-PAGO        PIC X(10).
+
+       PROCEDURE DIVISION USING LK-PARM-FECHA-PAGO.
+       0000-MAIN.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-CURSOR UNTIL WS-FIN-CURSOR
+           PERFORM 3000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIO.
+           MOVE LK-FECHA-PAGO TO WS-FECHA-PAGO-PARM
+
+           IF WS-FECHA-PAGO-PARM = SPACES
+              DISPLAY 'ERROR: FECHA_PAGO NO FUE RECIBIDA POR PARM'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT GL-FILE
+           IF GL-STATUS NOT = '00'
+              DISPLAY 'ERROR AL ABRIR GLFILE: ' GL-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              CONNECT TO PRODDB
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR CONEXION DB2: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              OPEN C-RESUMEN-DEPTO
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL ABRIR CURSOR: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       2000-PROCESAR-CURSOR.
+           EXEC SQL
+              FETCH C-RESUMEN-DEPTO
+              INTO :WS-SUM-DEPTO-COD, :WS-SUM-SALARIO-BASE,
+                   :WS-SUM-BONOS, :WS-SUM-DEDUCCIONES,
+                   :WS-SUM-SALARIO-NETO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 2100-ESCRIBIR-ASIENTO-DEPTO
+              WHEN 100
+                 SET WS-FIN-CURSOR TO TRUE
+              WHEN OTHER
+                 DISPLAY 'ERROR EN FETCH: ' SQLCODE
+                 SET WS-FIN-CURSOR TO TRUE
+           END-EVALUATE.
+
+      * Un debito a gasto de salario por (base + bonos) y dos
+      * creditos, uno a retenciones y otro a nomina por pagar, que
+      * juntos cuadran con el debito porque SALARIO_NETO ya es
+      * (base + bonos) - deducciones.
+       2100-ESCRIBIR-ASIENTO-DEPTO.
+           COMPUTE WS-SUM-SALARIO-BASE =
+              WS-SUM-SALARIO-BASE + WS-SUM-BONOS
+
+           MOVE WS-CTA-GASTO-SALARIO TO GL-CUENTA
+           MOVE WS-SUM-DEPTO-COD     TO GL-DEPTO
+           MOVE 'D'                  TO GL-TIPO
+           MOVE WS-SUM-SALARIO-BASE  TO GL-MONTO
+           MOVE WS-FECHA-PAGO-PARM   TO GL-FECHA
+           MOVE 'GASTO DE SALARIO Y BONOS' TO GL-DESCRIPCION
+           WRITE GL-LINE
+           ADD 1 TO WS-REG-ESCRITOS
+           ADD WS-SUM-SALARIO-BASE TO WS-TOT-DEBITOS
+
+           IF WS-SUM-DEDUCCIONES > 0
+              MOVE WS-CTA-RETENCIONES TO GL-CUENTA
+              MOVE WS-SUM-DEPTO-COD   TO GL-DEPTO
+              MOVE 'C'                TO GL-TIPO
+              MOVE WS-SUM-DEDUCCIONES TO GL-MONTO
+              MOVE WS-FECHA-PAGO-PARM TO GL-FECHA
+              MOVE 'RETENCIONES DE NOMINA' TO GL-DESCRIPCION
+              WRITE GL-LINE
+              ADD 1 TO WS-REG-ESCRITOS
+              ADD WS-SUM-DEDUCCIONES TO WS-TOT-CREDITOS
+           END-IF
+
+           MOVE WS-CTA-NOMINA-PAGAR TO GL-CUENTA
+           MOVE WS-SUM-DEPTO-COD    TO GL-DEPTO
+           MOVE 'C'                 TO GL-TIPO
+           MOVE WS-SUM-SALARIO-NETO TO GL-MONTO
+           MOVE WS-FECHA-PAGO-PARM  TO GL-FECHA
+           MOVE 'NOMINA NETA POR PAGAR' TO GL-DESCRIPCION
+           WRITE GL-LINE
+           ADD 1 TO WS-REG-ESCRITOS
+           ADD WS-SUM-SALARIO-NETO TO WS-TOT-CREDITOS.
+
+       3000-FINALIZAR.
+           EXEC SQL
+              CLOSE C-RESUMEN-DEPTO
+           END-EXEC
+
+           EXEC SQL
+              CONNECT RESET
+           END-EXEC
+
+           CLOSE GL-FILE
+
+           DISPLAY 'RENGLONES ESCRITOS: ' WS-REG-ESCRITOS
+           DISPLAY 'TOTAL DEBITOS: ' WS-TOT-DEBITOS
+           DISPLAY 'TOTAL CREDITOS: ' WS-TOT-CREDITOS
+           IF WS-TOT-DEBITOS NOT = WS-TOT-CREDITOS
+              DISPLAY 'ADVERTENCIA: EL ASIENTO NO CUADRA'
+           END-IF
+           DISPLAY 'FIN DEL PROCESO'.
+
+       END PROGRAM NOMIGL01.
