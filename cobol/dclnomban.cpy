@@ -0,0 +1,5 @@
+       01 DCLNOMBAN.
+           05 BC-EMP-ID           PIC X(06).
+           05 BC-BANCO-RUTA       PIC X(09).
+           05 BC-CUENTA           PIC X(17).
+           05 BC-TIPO-CUENTA      PIC X(01).
