@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICNOM04.
+       AUTHOR. Javier J. Tapia
+       DATE-WRITTEN. 2024.
+      *---------------------------------------------------------------*
+      * Programa CICS que regresa el resumen de nomina (headcount y   *
+      * totales) de un departamento, sin tener que consultar renglon  *
+      * por renglon como CICNOM03.                                    *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CAMPOS-CONTROL.
+           05 WS-TRAN-ID          PIC X(04) VALUE 'NOM4'.
+           05 WS-MAPSET           PIC X(08) VALUE 'NOMIMAP4'.
+           05 WS-MAP              PIC X(08) VALUE 'NOMIMAP4'.
+           05 WS-RESP             PIC S9(08) COMP.
+           05 WS-RESP2            PIC S9(08) COMP.
+           05 WS-SQLCODE          PIC S9(09) COMP.
+           05 WS-SQLSTATE         PIC X(05).
+
+       01  WS-SEGURIDAD.
+           05 WS-OPERADOR         PIC X(08).
+           05 WS-AUTORIZADO-SW    PIC X VALUE 'N'.
+              88 WS-AUTORIZADO      VALUE 'Y'.
+
+       01  WS-RESUMEN-DEPTO.
+           05 WS-EMP-DEPTO        PIC X(03).
+           05 WS-CANT-EMPLEADOS   PIC 9(05).
+           05 WS-TOT-SALARIO-BASE PIC S9(10)V99 COMP-3.
+           05 WS-TOT-BONOS        PIC S9(10)V99 COMP-3.
+           05 WS-TOT-DEDUCCIONES  PIC S9(10)V99 COMP-3.
+           05 WS-TOT-SALARIO-NETO PIC S9(10)V99 COMP-3.
+
+       01  WS-MENSAJES.
+           05 WS-MSG-TEXTO        PIC X(60).
+           05 WS-MSG-LONG         PIC S9(04) COMP.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMINA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMAUT END-EXEC.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 CA-EMP-DEPTO        PIC X(03).
+          05 CA-ACCION           PIC X(01).
+             88 CA-CONSULTA      VALUE 'C'.
+             88 CA-FIN           VALUE 'F'.
+          05 CA-CANT-EMPLEADOS   PIC 9(05).
+          05 CA-TOT-SALARIO-BASE PIC S9(10)V99 COMP-3.
+          05 CA-TOT-BONOS        PIC S9(10)V99 COMP-3.
+          05 CA-TOT-DEDUCCIONES  PIC S9(10)V99 COMP-3.
+          05 CA-TOT-SALARIO-NETO PIC S9(10)V99 COMP-3.
+          05 CA-RESPUESTA        PIC X(01).
+             88 CA-OK            VALUE '0'.
+             88 CA-ERROR         VALUE '1'.
+          05 CA-MENSAJE          PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS HANDLE AID
+                PF3(9000-FIN)
+                PF12(9000-FIN)
+                ANYKEY(9100-KEY-ERROR)
+           END-EXEC
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(8000-PRIMERA-VEZ)
+                ERROR(8300-ERROR-CICS)
+           END-EXEC
+
+           PERFORM 1500-VALIDAR-SEGURIDAD
+
+           IF NOT WS-AUTORIZADO
+              PERFORM 8400-ACCESO-NEGADO
+           ELSE
+              IF EIBCALEN > 0
+                 PERFORM 2000-PROCESAR-RESUMEN
+              ELSE
+                 PERFORM 8000-PRIMERA-VEZ
+              END-IF
+           END-IF.
+
+      * Misma lista NOMINA_AUTORIZADOS que CICNOM01, con su propia
+      * transaccion (NOM4), de forma que autorizar consultas puntuales
+      * no autorice automaticamente totales departamentales.
+       1500-VALIDAR-SEGURIDAD.
+           MOVE EIBOPID TO WS-OPERADOR
+
+           EXEC SQL
+              SELECT ACTIVO INTO :AU-ACTIVO
+              FROM NOMINA_AUTORIZADOS
+              WHERE OPERADOR = :WS-OPERADOR
+                AND TRANSACCION = :WS-TRAN-ID
+           END-EXEC
+
+           IF SQLCODE = 0 AND AU-ACTIVO = 'Y'
+              SET WS-AUTORIZADO TO TRUE
+           ELSE
+              MOVE 'N' TO WS-AUTORIZADO-SW
+              DISPLAY 'ACCESO NEGADO NOM4 OPERADOR: ' WS-OPERADOR
+                      ' SQLCODE: ' SQLCODE
+           END-IF.
+
+       2000-PROCESAR-RESUMEN.
+           EXEC CICS RECEIVE MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM 8300-ERROR-CICS
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE DSDEPTOI TO WS-EMP-DEPTO
+           PERFORM 3000-SUMARIZAR-DB2
+
+           IF CA-OK
+              PERFORM 4000-MOSTRAR-RESULTADO
+           ELSE
+              PERFORM 8500-MOSTRAR-ERROR
+           END-IF.
+
+      * Un renglon por EMP_ID (periodo mas reciente, activo), igual al
+      * criterio que usa CICNOM03 para listar un departamento.
+       3000-SUMARIZAR-DB2.
+           MOVE WS-EMP-DEPTO TO EMP-DEPTO
+
+           EXEC SQL
+              SELECT COUNT(*),
+                     SUM(SALARIO_BASE), SUM(BONOS),
+                     SUM(DEDUCCIONES), SUM(SALARIO_NETO)
+              INTO :WS-CANT-EMPLEADOS,
+                   :WS-TOT-SALARIO-BASE, :WS-TOT-BONOS,
+                   :WS-TOT-DEDUCCIONES, :WS-TOT-SALARIO-NETO
+              FROM NOMINA N1
+              WHERE EMP_DEPTO = :EMP-DEPTO
+                AND STATUS = 'A'
+                AND FECHA_PAGO =
+                   (SELECT MAX(FECHA_PAGO) FROM NOMINA N2
+                     WHERE N2.EMP_ID = N1.EMP_ID
+                       AND N2.STATUS = 'A')
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF WS-CANT-EMPLEADOS = 0
+                    SET CA-ERROR TO TRUE
+                    MOVE 'NO HAY EMPLEADOS ACTIVOS EN ESE DEPARTAMENTO'
+                         TO CA-MENSAJE
+                 ELSE
+                    SET CA-OK TO TRUE
+                    MOVE 'RESUMEN DEPARTAMENTAL OK' TO CA-MENSAJE
+                 END-IF
+              WHEN OTHER
+                 SET CA-ERROR TO TRUE
+                 MOVE 'ERROR EN CONSULTA DB2' TO CA-MENSAJE
+                 MOVE SQLCODE TO WS-SQLCODE
+                 DISPLAY 'ERROR DB2: ' WS-SQLCODE
+           END-EVALUATE.
+
+       4000-MOSTRAR-RESULTADO.
+           MOVE WS-EMP-DEPTO        TO DSDEPTOO
+           MOVE WS-CANT-EMPLEADOS   TO DSCANTO
+           MOVE WS-TOT-SALARIO-BASE TO DSBASEO
+           MOVE WS-TOT-BONOS        TO DSBONOSO
+           MOVE WS-TOT-DEDUCCIONES  TO DSDEDUCO
+           MOVE WS-TOT-SALARIO-NETO TO DSNETOO
+           MOVE CA-MENSAJE          TO DSMSGO
+
+           MOVE WS-EMP-DEPTO        TO CA-EMP-DEPTO
+           MOVE WS-CANT-EMPLEADOS   TO CA-CANT-EMPLEADOS
+           MOVE WS-TOT-SALARIO-BASE TO CA-TOT-SALARIO-BASE
+           MOVE WS-TOT-BONOS        TO CA-TOT-BONOS
+           MOVE WS-TOT-DEDUCCIONES  TO CA-TOT-DEDUCCIONES
+           MOVE WS-TOT-SALARIO-NETO TO CA-TOT-SALARIO-NETO
+
+           EXEC CICS SEND MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRAN-ID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       8000-PRIMERA-VEZ.
+           EXEC CICS SEND MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRAN-ID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       8300-ERROR-CICS.
+           MOVE 'ERROR EN SISTEMA CICS' TO DSMSGO
+           PERFORM 8500-MOSTRAR-ERROR.
+
+       8400-ACCESO-NEGADO.
+           MOVE 'OPERADOR NO AUTORIZADO PARA ESTE RESUMEN'
+                TO DSMSGO
+           PERFORM 8500-MOSTRAR-ERROR.
+
+       8500-MOSTRAR-ERROR.
+           EXEC CICS SEND MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRAN-ID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       9000-FIN.
+           EXEC CICS SEND TEXT
+                FROM('PROGRAMA FINALIZADO')
+                ERASE
+                FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
+
+       9100-KEY-ERROR.
+           MOVE 'TECLA NO VALIDA' TO DSMSGO
+           PERFORM 8500-MOSTRAR-ERROR.
+
+       END PROGRAM CICNOM04.
