@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMIYTD01.
+       AUTHOR. Javier J. Tapia.
+       DATE-WRITTEN. 2024.
+      *---------------------------------------------------------------*
+      * Programa batch que imprime el acumulado de año a la fecha     *
+      * (YTD) por empleado, leyendo la tabla NOMINA_YTD.               *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-REPORT ASSIGN TO YTDRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS YTD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-REPORT
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS YTD-LINE.
+       01  YTD-LINE               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROLES.
+           05 YTD-STATUS          PIC XX.
+           05 WS-SQLCODE          PIC S9(09) COMP.
+           05 WS-SQLSTATE         PIC X(05).
+           05 WS-FIN-CURSOR-SW    PIC X VALUE 'N'.
+              88 WS-FIN-CURSOR      VALUE 'Y'.
+
+       01  WS-CONTADORES.
+           05 WS-REG-IMPRESOS     PIC 9(05) VALUE ZEROS.
+
+       01  WS-EDITADOS.
+           05 WS-ED-SALARIO-BASE  PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-ED-BONOS         PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-ED-DEDUCCIONES   PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-ED-SALARIO-NETO  PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  LIN-ENCABEZADO-1.
+           05 FILLER              PIC X(40) VALUE
+              'ACUMULADO AÑO A LA FECHA - NOMINA YTD'.
+       01  LIN-ENCABEZADO-2.
+           05 FILLER              PIC X(06) VALUE 'EMP-ID'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(04) VALUE 'ANIO'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(16) VALUE 'SALARIO BASE'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(16) VALUE 'BONOS'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(16) VALUE 'DEDUCCIONES'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(16) VALUE 'SALARIO NETO'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(10) VALUE 'ULT. PAGO'.
+
+       01  LIN-DETALLE.
+           05 LD-EMP-ID           PIC X(06).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-ANIO             PIC X(04).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-SALARIO-BASE     PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-BONOS            PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-DEDUCCIONES      PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-SALARIO-NETO     PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-ULTIMA-FECHA-PAGO PIC X(10).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMYTD END-EXEC.
+
+       EXEC SQL
+          DECLARE C-NOMINA-YTD CURSOR FOR
+             SELECT EMP_ID, ANIO, YTD_SALARIO_BASE, YTD_BONOS,
+                    YTD_DEDUCCIONES, YTD_SALARIO_NETO,
+                    ULTIMA_FECHA_PAGO
+             FROM NOMINA_YTD
+             ORDER BY EMP_ID, ANIO
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-CURSOR UNTIL WS-FIN-CURSOR
+           PERFORM 3000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN OUTPUT YTD-REPORT
+           IF YTD-STATUS NOT = '00'
+              DISPLAY 'ERROR AL ABRIR YTDRPT: ' YTD-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              CONNECT TO PRODDB
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR CONEXION DB2: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE LIN-ENCABEZADO-1 TO YTD-LINE
+           WRITE YTD-LINE
+           MOVE LIN-ENCABEZADO-2 TO YTD-LINE
+           WRITE YTD-LINE
+
+           EXEC SQL
+              OPEN C-NOMINA-YTD
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL ABRIR CURSOR: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       2000-PROCESAR-CURSOR.
+           EXEC SQL
+              FETCH C-NOMINA-YTD
+              INTO :YT-EMP-ID, :YT-ANIO, :YT-SALARIO-BASE,
+                   :YT-BONOS, :YT-DEDUCCIONES, :YT-SALARIO-NETO,
+                   :YT-ULTIMA-FECHA-PAGO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 2100-IMPRIMIR-DETALLE
+              WHEN 100
+                 SET WS-FIN-CURSOR TO TRUE
+              WHEN OTHER
+                 DISPLAY 'ERROR EN FETCH: ' SQLCODE
+                 SET WS-FIN-CURSOR TO TRUE
+           END-EVALUATE.
+
+       2100-IMPRIMIR-DETALLE.
+           MOVE YT-EMP-ID           TO LD-EMP-ID
+           MOVE YT-ANIO             TO LD-ANIO
+           MOVE YT-SALARIO-BASE     TO WS-ED-SALARIO-BASE
+           MOVE WS-ED-SALARIO-BASE  TO LD-SALARIO-BASE
+           MOVE YT-BONOS            TO WS-ED-BONOS
+           MOVE WS-ED-BONOS         TO LD-BONOS
+           MOVE YT-DEDUCCIONES      TO WS-ED-DEDUCCIONES
+           MOVE WS-ED-DEDUCCIONES   TO LD-DEDUCCIONES
+           MOVE YT-SALARIO-NETO     TO WS-ED-SALARIO-NETO
+           MOVE WS-ED-SALARIO-NETO  TO LD-SALARIO-NETO
+           MOVE YT-ULTIMA-FECHA-PAGO TO LD-ULTIMA-FECHA-PAGO
+
+           MOVE LIN-DETALLE TO YTD-LINE
+           WRITE YTD-LINE
+           ADD 1 TO WS-REG-IMPRESOS.
+
+       3000-FINALIZAR.
+           EXEC SQL
+              CLOSE C-NOMINA-YTD
+           END-EXEC
+
+           EXEC SQL
+              CONNECT RESET
+           END-EXEC
+
+           CLOSE YTD-REPORT
+
+           DISPLAY 'REGISTROS IMPRESOS: ' WS-REG-IMPRESOS
+           DISPLAY 'FIN DEL PROCESO'.
+
+       END PROGRAM NOMIYTD01.
