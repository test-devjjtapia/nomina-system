@@ -0,0 +1,5 @@
+       01 DCLNOMDED.
+           05 DD-EMP-ID           PIC X(06).
+           05 DD-FECHA-PAGO       PIC X(10).
+           05 DD-DED-CODIGO       PIC X(03).
+           05 DD-DED-MONTO        PIC S9(07)V99 COMP-3.
