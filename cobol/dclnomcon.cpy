@@ -0,0 +1,4 @@
+       01 DCLNOMCON.
+           05 CO-OPERADOR         PIC X(08).
+           05 CO-EMP-ID           PIC X(06).
+           05 CO-FECHA-CONSULTA   PIC X(26).
