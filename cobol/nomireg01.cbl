@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMIREG01.
+       AUTHOR. Javier J. Tapia.
+       DATE-WRITTEN. 2024.
+      *---------------------------------------------------------------*
+      * Programa batch que imprime el registro de nomina (payroll     *
+      * register) leyendo la tabla NOMINA, con subtotales por         *
+      * EMP_DEPTO y un total general.                                 *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-REPORT ASSIGN TO REGRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REG-REPORT
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS REG-LINE.
+       01  REG-LINE               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROLES.
+           05 REG-STATUS          PIC XX.
+           05 WS-SQLCODE          PIC S9(09) COMP.
+           05 WS-SQLSTATE         PIC X(05).
+           05 WS-FIN-CURSOR-SW    PIC X VALUE 'N'.
+              88 WS-FIN-CURSOR     VALUE 'Y'.
+
+       01  WS-FECHA-PAGO-PARM     PIC X(10).
+
+       01  WS-CONTADORES.
+           05 WS-REG-IMPRESOS     PIC 9(05) VALUE ZEROS.
+
+       01  WS-DEPTO-ANTERIOR      PIC X(03) VALUE SPACES.
+       01  WS-PRIMERA-VEZ-SW      PIC X VALUE 'Y'.
+           88 WS-PRIMERA-VEZ        VALUE 'Y'.
+
+       01  WS-SUBTOTALES.
+           05 WS-SUB-SALARIO-BASE PIC S9(10)V99 COMP-3 VALUE ZEROS.
+           05 WS-SUB-BONOS        PIC S9(10)V99 COMP-3 VALUE ZEROS.
+           05 WS-SUB-DEDUCCIONES  PIC S9(10)V99 COMP-3 VALUE ZEROS.
+           05 WS-SUB-SALARIO-NETO PIC S9(10)V99 COMP-3 VALUE ZEROS.
+
+       01  WS-TOTALES-GENERALES.
+           05 WS-TOT-SALARIO-BASE PIC S9(10)V99 COMP-3 VALUE ZEROS.
+           05 WS-TOT-BONOS        PIC S9(10)V99 COMP-3 VALUE ZEROS.
+           05 WS-TOT-DEDUCCIONES  PIC S9(10)V99 COMP-3 VALUE ZEROS.
+           05 WS-TOT-SALARIO-NETO PIC S9(10)V99 COMP-3 VALUE ZEROS.
+
+       01  WS-EDITADOS.
+           05 WS-ED-SALARIO-BASE  PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-ED-BONOS         PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-ED-DEDUCCIONES   PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-ED-SALARIO-NETO  PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  LIN-ENCABEZADO-1.
+           05 FILLER              PIC X(40) VALUE
+              'REGISTRO DE NOMINA - PAYROLL REGISTER'.
+       01  LIN-ENCABEZADO-2.
+           05 FILLER              PIC X(06) VALUE 'EMP-ID'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(30) VALUE 'NOMBRE'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(05) VALUE 'DEPTO'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(16) VALUE 'SALARIO BASE'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(16) VALUE 'BONOS'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(16) VALUE 'DEDUCCIONES'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(16) VALUE 'SALARIO NETO'.
+
+       01  LIN-DETALLE.
+           05 LD-EMP-ID           PIC X(06).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-EMP-NOMBRE       PIC X(30).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-EMP-DEPTO        PIC X(05).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-SALARIO-BASE     PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-BONOS            PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-DEDUCCIONES      PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LD-SALARIO-NETO     PIC X(16).
+
+       01  LIN-SUBTOTAL.
+           05 FILLER              PIC X(08) VALUE SPACES.
+           05 FILLER              PIC X(30) VALUE SPACES.
+           05 FILLER              PIC X(09) VALUE 'SUBTOTAL '.
+           05 LS-DEPTO            PIC X(03).
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LS-SALARIO-BASE     PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LS-BONOS            PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LS-DEDUCCIONES      PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LS-SALARIO-NETO     PIC X(16).
+
+       01  LIN-TOTAL-GENERAL.
+           05 FILLER              PIC X(51) VALUE
+              'TOTAL GENERAL'.
+           05 LT-SALARIO-BASE     PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LT-BONOS            PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LT-DEDUCCIONES      PIC X(16).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 LT-SALARIO-NETO     PIC X(16).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMINA END-EXEC.
+
+       EXEC SQL
+          DECLARE C-NOMINA CURSOR FOR
+             SELECT EMP_ID, EMP_NOMBRE, EMP_DEPTO,
+                    SALARIO_BASE, BONOS, DEDUCCIONES,
+                    SALARIO_NETO
+             FROM NOMINA
+             WHERE FECHA_PAGO = :WS-FECHA-PAGO-PARM
+             ORDER BY EMP_DEPTO, EMP_ID
+       END-EXEC.
+
+      * El sistema operativo antepone la longitud binaria de media-
+      * palabra del texto de PARM= del JCL antes del texto mismo;
+      * LK-PARM-LEN absorbe ese halfword para que LK-FECHA-PAGO quede
+      * alineado con el texto real del parametro.
+       LINKAGE SECTION.
+       01  LK-PARM-FECHA-PAGO.
+           05 LK-PARM-LEN          PIC S9(4) COMP.
+           05 LK-FECHA-PAGO        PIC X(10).
+
+       PROCEDURE DIVISION USING LK-PARM-FECHA-PAGO.
+       0000-MAIN.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-CURSOR UNTIL WS-FIN-CURSOR
+           PERFORM 3000-FINALIZAR
+           STOP RUN.
+
+       1000-INICIO.
+           MOVE LK-FECHA-PAGO TO WS-FECHA-PAGO-PARM
+
+           IF WS-FECHA-PAGO-PARM = SPACES
+              DISPLAY 'ERROR: FECHA_PAGO NO FUE RECIBIDA POR PARM'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REG-REPORT
+           IF REG-STATUS NOT = '00'
+              DISPLAY 'ERROR AL ABRIR REGRPT: ' REG-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              CONNECT TO PRODDB
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR CONEXION DB2: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE LIN-ENCABEZADO-1 TO REG-LINE
+           WRITE REG-LINE
+           MOVE LIN-ENCABEZADO-2 TO REG-LINE
+           WRITE REG-LINE
+
+           EXEC SQL
+              OPEN C-NOMINA
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL ABRIR CURSOR: ' SQLCODE
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       2000-PROCESAR-CURSOR.
+           EXEC SQL
+              FETCH C-NOMINA
+              INTO :EMP-ID, :EMP-NOMBRE, :EMP-DEPTO,
+                   :SALARIO-BASE, :BONOS, :DEDUCCIONES,
+                   :SALARIO-NETO
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 2100-IMPRIMIR-DETALLE
+              WHEN 100
+                 SET WS-FIN-CURSOR TO TRUE
+                 PERFORM 2200-IMPRIMIR-ULTIMO-SUBTOTAL
+              WHEN OTHER
+                 DISPLAY 'ERROR EN FETCH: ' SQLCODE
+                 SET WS-FIN-CURSOR TO TRUE
+           END-EVALUATE.
+
+       2100-IMPRIMIR-DETALLE.
+           IF NOT WS-PRIMERA-VEZ
+              AND EMP-DEPTO NOT = WS-DEPTO-ANTERIOR
+              PERFORM 2300-IMPRIMIR-SUBTOTAL
+           END-IF
+
+           MOVE 'N' TO WS-PRIMERA-VEZ-SW
+           MOVE EMP-DEPTO TO WS-DEPTO-ANTERIOR
+
+           MOVE EMP-ID        TO LD-EMP-ID
+           MOVE EMP-NOMBRE    TO LD-EMP-NOMBRE
+           MOVE EMP-DEPTO     TO LD-EMP-DEPTO
+           MOVE SALARIO-BASE  TO WS-ED-SALARIO-BASE
+           MOVE WS-ED-SALARIO-BASE TO LD-SALARIO-BASE
+           MOVE BONOS         TO WS-ED-BONOS
+           MOVE WS-ED-BONOS   TO LD-BONOS
+           MOVE DEDUCCIONES   TO WS-ED-DEDUCCIONES
+           MOVE WS-ED-DEDUCCIONES TO LD-DEDUCCIONES
+           MOVE SALARIO-NETO  TO WS-ED-SALARIO-NETO
+           MOVE WS-ED-SALARIO-NETO TO LD-SALARIO-NETO
+
+           MOVE LIN-DETALLE TO REG-LINE
+           WRITE REG-LINE
+           ADD 1 TO WS-REG-IMPRESOS
+
+           ADD SALARIO-BASE TO WS-SUB-SALARIO-BASE
+                                WS-TOT-SALARIO-BASE
+           ADD BONOS        TO WS-SUB-BONOS
+                                WS-TOT-BONOS
+           ADD DEDUCCIONES  TO WS-SUB-DEDUCCIONES
+                                WS-TOT-DEDUCCIONES
+           ADD SALARIO-NETO TO WS-SUB-SALARIO-NETO
+                                WS-TOT-SALARIO-NETO.
+
+       2200-IMPRIMIR-ULTIMO-SUBTOTAL.
+           IF NOT WS-PRIMERA-VEZ
+              PERFORM 2300-IMPRIMIR-SUBTOTAL
+           END-IF
+           PERFORM 2400-IMPRIMIR-TOTAL-GENERAL.
+
+       2300-IMPRIMIR-SUBTOTAL.
+           MOVE WS-DEPTO-ANTERIOR   TO LS-DEPTO
+           MOVE WS-SUB-SALARIO-BASE TO WS-ED-SALARIO-BASE
+           MOVE WS-ED-SALARIO-BASE  TO LS-SALARIO-BASE
+           MOVE WS-SUB-BONOS        TO WS-ED-BONOS
+           MOVE WS-ED-BONOS         TO LS-BONOS
+           MOVE WS-SUB-DEDUCCIONES  TO WS-ED-DEDUCCIONES
+           MOVE WS-ED-DEDUCCIONES   TO LS-DEDUCCIONES
+           MOVE WS-SUB-SALARIO-NETO TO WS-ED-SALARIO-NETO
+           MOVE WS-ED-SALARIO-NETO  TO LS-SALARIO-NETO
+
+           MOVE LIN-SUBTOTAL TO REG-LINE
+           WRITE REG-LINE
+
+           MOVE ZEROS TO WS-SUB-SALARIO-BASE WS-SUB-BONOS
+                          WS-SUB-DEDUCCIONES WS-SUB-SALARIO-NETO.
+
+       2400-IMPRIMIR-TOTAL-GENERAL.
+           MOVE WS-TOT-SALARIO-BASE TO WS-ED-SALARIO-BASE
+           MOVE WS-ED-SALARIO-BASE  TO LT-SALARIO-BASE
+           MOVE WS-TOT-BONOS        TO WS-ED-BONOS
+           MOVE WS-ED-BONOS         TO LT-BONOS
+           MOVE WS-TOT-DEDUCCIONES  TO WS-ED-DEDUCCIONES
+           MOVE WS-ED-DEDUCCIONES   TO LT-DEDUCCIONES
+           MOVE WS-TOT-SALARIO-NETO TO WS-ED-SALARIO-NETO
+           MOVE WS-ED-SALARIO-NETO  TO LT-SALARIO-NETO
+
+           MOVE LIN-TOTAL-GENERAL TO REG-LINE
+           WRITE REG-LINE.
+
+       3000-FINALIZAR.
+           EXEC SQL
+              CLOSE C-NOMINA
+           END-EXEC
+
+           EXEC SQL
+              CONNECT RESET
+           END-EXEC
+
+           CLOSE REG-REPORT
+
+           DISPLAY 'REGISTROS IMPRESOS: ' WS-REG-IMPRESOS
+           DISPLAY 'FIN DEL PROCESO'.
+
+       END PROGRAM NOMIREG01.
