@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICNOM03.
+       AUTHOR. Javier J. Tapia
+       DATE-WRITTEN. 2024.
+      *---------------------------------------------------------------*
+      * Programa CICS para navegar (browse) los empleados activos de  *
+      * un departamento, paginando con PF7 (anterior) / PF8 (sig).    *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CAMPOS-CONTROL.
+           05 WS-TRAN-ID          PIC X(04) VALUE 'NOM3'.
+           05 WS-MAPSET           PIC X(08) VALUE 'NOMIMAP3'.
+           05 WS-MAP              PIC X(08) VALUE 'NOMIMAP3'.
+           05 WS-RESP             PIC S9(08) COMP.
+           05 WS-RESP2            PIC S9(08) COMP.
+           05 WS-SQLCODE          PIC S9(09) COMP.
+           05 WS-SQLSTATE         PIC X(05).
+
+       01  WS-RENGLON-LISTA.
+           05 WS-LISTA-EMP-ID     PIC X(06) OCCURS 10.
+           05 WS-LISTA-NOMBRE     PIC X(30) OCCURS 10.
+           05 WS-LISTA-SALARIO-NETO PIC S9(08)V99 COMP-3 OCCURS 10.
+           05 WS-LISTA-CANT       PIC 9(02) VALUE ZEROS.
+
+       01  WS-INDICES.
+           05 WS-IDX              PIC 9(02).
+           05 WS-IDX-REV           PIC 9(02).
+
+       01  WS-MENSAJES.
+           05 WS-MSG-TEXTO        PIC X(60).
+           05 WS-MSG-LONG         PIC S9(04) COMP.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL INCLUDE DCLNOMINA END-EXEC.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 CA-EMP-DEPTO        PIC X(03).
+      * Primer y ultimo EMP_ID de la pagina que se acaba de mostrar:
+      * PF8 avanza desde el ultimo (C-DEPTO-SIG), PF7 retrocede desde
+      * el primero (C-DEPTO-ANT); un solo ancla no alcanza porque cada
+      * cursor necesita el extremo opuesto de la pagina actual.
+          05 CA-ANCLA-PRIMERA    PIC X(06).
+          05 CA-ANCLA-ULTIMA     PIC X(06).
+          05 CA-DIRECCION        PIC X(01).
+             88 CA-SIGUIENTE     VALUE 'S'.
+             88 CA-ANTERIOR      VALUE 'A'.
+             88 CA-PRIMERA       VALUE ' '.
+          05 CA-ACCION           PIC X(01).
+             88 CA-CONSULTA      VALUE 'C'.
+             88 CA-FIN           VALUE 'F'.
+          05 CA-RESPUESTA        PIC X(01).
+             88 CA-OK            VALUE '0'.
+             88 CA-ERROR         VALUE '1'.
+          05 CA-MENSAJE          PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS HANDLE AID
+                PF3(9000-FIN)
+                PF7(1000-PAGINA-ANTERIOR)
+                PF8(1000-PAGINA-SIGUIENTE)
+                PF12(9000-FIN)
+                ANYKEY(9100-KEY-ERROR)
+           END-EXEC
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(8000-PRIMERA-VEZ)
+                ERROR(8300-ERROR-CICS)
+           END-EXEC
+
+           IF EIBCALEN > 0
+              PERFORM 2000-PROCESAR-BROWSE
+           ELSE
+              PERFORM 8000-PRIMERA-VEZ
+           END-IF.
+
+       1000-PAGINA-ANTERIOR.
+           SET CA-ANTERIOR TO TRUE
+           PERFORM 2000-PROCESAR-BROWSE.
+
+       1000-PAGINA-SIGUIENTE.
+           SET CA-SIGUIENTE TO TRUE
+           PERFORM 2000-PROCESAR-BROWSE.
+
+       2000-PROCESAR-BROWSE.
+           EXEC CICS RECEIVE MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM 8300-ERROR-CICS
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE DEPTOI TO CA-EMP-DEPTO
+
+           EVALUATE TRUE
+              WHEN CA-SIGUIENTE
+                 PERFORM 3000-LEER-PAGINA-SIGUIENTE
+              WHEN CA-ANTERIOR
+                 PERFORM 3100-LEER-PAGINA-ANTERIOR
+              WHEN OTHER
+                 MOVE SPACES TO CA-ANCLA-PRIMERA CA-ANCLA-ULTIMA
+                 PERFORM 3000-LEER-PAGINA-SIGUIENTE
+           END-EVALUATE
+
+           IF CA-OK
+              PERFORM 4000-MOSTRAR-PAGINA
+           ELSE
+              PERFORM 8500-MOSTRAR-ERROR
+           END-IF.
+
+      * Una fila por empleado (periodo mas reciente, activo).
+       3000-LEER-PAGINA-SIGUIENTE.
+           MOVE ZEROS TO WS-LISTA-CANT
+           MOVE CA-EMP-DEPTO TO EMP-DEPTO
+
+           EXEC SQL
+              DECLARE C-DEPTO-SIG CURSOR FOR
+                 SELECT EMP_ID, EMP_NOMBRE, SALARIO_NETO
+                 FROM NOMINA N1
+                 WHERE EMP_DEPTO = :EMP-DEPTO
+                   AND STATUS = 'A'
+                   AND EMP_ID > :CA-ANCLA-ULTIMA
+                   AND FECHA_PAGO =
+                      (SELECT MAX(FECHA_PAGO) FROM NOMINA N2
+                        WHERE N2.EMP_ID = N1.EMP_ID
+                          AND N2.STATUS = 'A')
+                 ORDER BY EMP_ID ASC
+                 FETCH FIRST 10 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL
+              OPEN C-DEPTO-SIG
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              SET CA-ERROR TO TRUE
+              MOVE 'ERROR AL ABRIR CURSOR' TO CA-MENSAJE
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY 'ERROR DB2: ' WS-SQLCODE
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM WITH TEST AFTER
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL SQLCODE NOT = 0 OR WS-IDX > 10
+              EXEC SQL
+                 FETCH C-DEPTO-SIG
+                 INTO :EMP-ID, :EMP-NOMBRE, :SALARIO-NETO
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE EMP-ID      TO WS-LISTA-EMP-ID(WS-IDX)
+                 MOVE EMP-NOMBRE  TO WS-LISTA-NOMBRE(WS-IDX)
+                 MOVE SALARIO-NETO TO WS-LISTA-SALARIO-NETO(WS-IDX)
+                 ADD 1 TO WS-LISTA-CANT
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE C-DEPTO-SIG
+           END-EXEC
+
+           SET CA-OK TO TRUE
+           IF WS-LISTA-CANT = 0
+              MOVE 'NO HAY MAS EMPLEADOS EN EL DEPARTAMENTO'
+                   TO CA-MENSAJE
+           ELSE
+              MOVE 'SIGUIENTE PAGINA' TO CA-MENSAJE
+           END-IF.
+
+      * Trae la pagina anterior en orden descendente y la invierte
+      * para mostrarla de nuevo en orden ascendente por EMP_ID.
+       3100-LEER-PAGINA-ANTERIOR.
+           MOVE ZEROS TO WS-LISTA-CANT
+           MOVE CA-EMP-DEPTO TO EMP-DEPTO
+
+           EXEC SQL
+              DECLARE C-DEPTO-ANT CURSOR FOR
+                 SELECT EMP_ID, EMP_NOMBRE, SALARIO_NETO
+                 FROM NOMINA N1
+                 WHERE EMP_DEPTO = :EMP-DEPTO
+                   AND STATUS = 'A'
+                   AND EMP_ID < :CA-ANCLA-PRIMERA
+                   AND FECHA_PAGO =
+                      (SELECT MAX(FECHA_PAGO) FROM NOMINA N2
+                        WHERE N2.EMP_ID = N1.EMP_ID
+                          AND N2.STATUS = 'A')
+                 ORDER BY EMP_ID DESC
+                 FETCH FIRST 10 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL
+              OPEN C-DEPTO-ANT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              SET CA-ERROR TO TRUE
+              MOVE 'ERROR AL ABRIR CURSOR' TO CA-MENSAJE
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY 'ERROR DB2: ' WS-SQLCODE
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM WITH TEST AFTER
+                   VARYING WS-IDX-REV FROM 10 BY -1
+                   UNTIL SQLCODE NOT = 0 OR WS-IDX-REV < 1
+              EXEC SQL
+                 FETCH C-DEPTO-ANT
+                 INTO :EMP-ID, :EMP-NOMBRE, :SALARIO-NETO
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE EMP-ID      TO WS-LISTA-EMP-ID(WS-IDX-REV)
+                 MOVE EMP-NOMBRE  TO WS-LISTA-NOMBRE(WS-IDX-REV)
+                 MOVE SALARIO-NETO TO WS-LISTA-SALARIO-NETO(WS-IDX-REV)
+                 ADD 1 TO WS-LISTA-CANT
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE C-DEPTO-ANT
+           END-EXEC
+
+           PERFORM 3200-COMPACTAR-LISTA
+
+           SET CA-OK TO TRUE
+           IF WS-LISTA-CANT = 0
+              MOVE 'NO HAY PAGINA ANTERIOR' TO CA-MENSAJE
+           ELSE
+              MOVE 'PAGINA ANTERIOR' TO CA-MENSAJE
+           END-IF.
+
+      * La pagina anterior queda acomodada al final del arreglo
+      * (renglones 11-WS-LISTA-CANT en adelante); se recorre al
+      * inicio para que siempre se despliegue desde el renglon 1.
+       3200-COMPACTAR-LISTA.
+           IF WS-LISTA-CANT > 0 AND WS-LISTA-CANT < 10
+              PERFORM VARYING WS-IDX FROM 1 BY 1
+                      UNTIL WS-IDX > WS-LISTA-CANT
+                 COMPUTE WS-IDX-REV = WS-IDX + (10 - WS-LISTA-CANT)
+                 MOVE WS-LISTA-EMP-ID(WS-IDX-REV)
+                   TO WS-LISTA-EMP-ID(WS-IDX)
+                 MOVE WS-LISTA-NOMBRE(WS-IDX-REV)
+                   TO WS-LISTA-NOMBRE(WS-IDX)
+                 MOVE WS-LISTA-SALARIO-NETO(WS-IDX-REV)
+                   TO WS-LISTA-SALARIO-NETO(WS-IDX)
+              END-PERFORM
+           END-IF.
+
+       4000-MOSTRAR-PAGINA.
+           IF WS-LISTA-CANT > 0
+              MOVE WS-LISTA-EMP-ID(1) TO CA-ANCLA-PRIMERA
+              MOVE WS-LISTA-EMP-ID(WS-LISTA-CANT) TO CA-ANCLA-ULTIMA
+              MOVE WS-LISTA-EMP-ID(WS-LISTA-CANT) TO DEPULTO
+           END-IF
+           MOVE CA-EMP-DEPTO TO DEPTOO
+           MOVE CA-MENSAJE TO DEPMSGO
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > 10
+              IF WS-IDX <= WS-LISTA-CANT
+                 MOVE WS-LISTA-EMP-ID(WS-IDX) TO EMLIDO(WS-IDX)
+                 MOVE WS-LISTA-NOMBRE(WS-IDX) TO EMLNOMO(WS-IDX)
+                 MOVE WS-LISTA-SALARIO-NETO(WS-IDX)
+                   TO EMLSALO(WS-IDX)
+              ELSE
+                 MOVE SPACES TO EMLIDO(WS-IDX) EMLNOMO(WS-IDX)
+                 MOVE ZEROS TO EMLSALO(WS-IDX)
+              END-IF
+           END-PERFORM
+
+           EXEC CICS SEND MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRAN-ID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       8000-PRIMERA-VEZ.
+           EXEC CICS SEND MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRAN-ID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       8300-ERROR-CICS.
+           MOVE 'ERROR EN SISTEMA CICS' TO DEPMSGO
+           PERFORM 8500-MOSTRAR-ERROR.
+
+       8500-MOSTRAR-ERROR.
+           EXEC CICS SEND MAP(WS-MAP)
+                MAPSET(WS-MAPSET)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRAN-ID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       9000-FIN.
+           EXEC CICS SEND TEXT
+                FROM('PROGRAMA FINALIZADO')
+                ERASE
+                FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
+
+       9100-KEY-ERROR.
+           MOVE 'TECLA NO VALIDA' TO DEPMSGO
+           PERFORM 8500-MOSTRAR-ERROR.
+
+       END PROGRAM CICNOM03.
